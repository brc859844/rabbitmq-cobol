@@ -12,26 +12,34 @@
         01 odata                usage pointer.
         01 olen                 usage binary-long.
 
+        01 wk-max-idata-len     pic 9(5) value 16384.
         01 txt 			pic x(60) based.
 
-        procedure division using 
-        	        by reference ctxt, 
-        	        by reference idata, 
-        	        by reference ilen, 
-        	        by reference odata, 
+        procedure division using
+        	        by reference ctxt,
+        	        by reference idata,
+        	        by reference ilen,
+        	        by reference odata,
         	        by reference olen.
 
-        allocate (60) characters initialized returning odata.
-        set address of txt to odata.
-        move "Cool" to txt.
-        move 4 to olen.
-
-        *> There must be a better way in OpenCOBOL of handling idata, but I've not 
-        *> found it yet
-        *>
-        display ilen.
-        display idata(1:ilen).
-        display "Hello from SVC1".
+        if ilen > wk-max-idata-len
+            allocate (60) characters initialized returning odata
+            set address of txt to odata
+            move "ERROR: request exceeds maximum input length" to txt
+            move function length(function trim(txt)) to olen
+        else
+            allocate (60) characters initialized returning odata
+            set address of txt to odata
+            move "Cool" to txt
+            move 4 to olen
+
+            *> There must be a better way in OpenCOBOL of handling idata, but I've not
+            *> found it yet
+            *>
+            display ilen
+            display idata(1:ilen)
+            display "Hello from SVC1"
+        end-if.
 
 
         end program my_svc1.
