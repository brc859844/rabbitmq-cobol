@@ -1,71 +1,119 @@
-        identification division.
-        program-id.    demo02.
-        data division.
-        working-storage section.
-
-        01 rv                   binary-long.
-        01 len                  binary-long.
-
-        01 url                  pic x(50) value "amqp://guest:guest@10.10.116.196:5672".
-        01 exchange             pic x(50) value "amq.direct".
-        01 routing-key          pic x(50) value "SVC1".
-        01 rqst                 pic x(50) value "RPC test message".
-
-        01 repl                 pic x(100).
-        01 error-text           pic x(100).
-
-        01 conn                 usage pointer.
-
-
-        procedure division.
-
-        move length of url to len.
-        call "RMQ_CONNECT" using
-                        by reference conn
-                        by reference url
-                        by value len
-                        giving rv.
-
-        if rv = 0
-           call "RMQ_STRERROR" using
-                        by value 0
-                        by reference error-text
-                        by value 50
-           end-call
-
-           display error-text
-           stop run
-        end-if.
-
-        move 100 to len.
-
-        call "RMQ_RPC_CALL" using
-                        by value conn
-                        by reference exchange
-                        by value 10
-                        by reference routing-key
-                        by value 4 
-                        by reference rqst
-                        by value 16
-                        by reference repl
-                        by reference len
-                        giving rv.
-
-        if rv = 0
-           call "RMQ_STRERROR" using
-                        by value 0
-                        by reference error-text
-                        by value 50
-           end-call
-
-           display error-text
-           stop run
-        end-if.
-
-
-        display repl(1:len).
-
-        call "RMQ_DISCONNECT" using by value conn.
-        stop run.
-
-end program demo02.
+        identification division.
+        program-id.    demo02.
+        data division.
+        working-storage section.
+
+        01 len                  binary-long.
+            copy rmqretc.
+
+        01 broker-env           pic x(4) value "TEST".
+        01 conn-rc              binary-long.
+
+        01 exchange             pic x(50) value "amq.direct".
+        01 routing-key          pic x(50) value "SVC1".
+        01 rqst                 pic x(50) value "RPC test message".
+
+        01 repl                 pic x(100).
+        01 error-text           pic x(100).
+
+        01 rpc-timeout-ms       binary-long value 5000.
+        01 rpc-timed-out-flag   pic x(1) value "N".
+            88 rpc-call-timed-out value "Y".
+        01 rpc-mismatch-flag    pic x(1) value "N".
+            88 rpc-correlation-mismatch value "Y".
+        01 rpc-rc               binary-long.
+
+        01 conn                 usage pointer.
+
+
+        procedure division.
+
+        main-line.
+            perform load-environment
+            perform connect-to-broker
+            perform call-the-service
+            perform disconnect-and-exit.
+
+        load-environment.
+            display "RMQENV" upon environment-name
+            accept broker-env from environment-value
+                on exception
+                    move "TEST" to broker-env
+            end-accept
+
+            display "environment: " broker-env.
+
+        connect-to-broker.
+            call "RMQ0CONN" using "OPEN", broker-env, conn, conn-rc
+            end-call
+
+            if conn-rc not = 0
+                move conn-rc to return-code
+                display "demo02: unable to connect to broker for "
+                        broker-env
+                stop run
+            end-if.
+
+        call-the-service.
+            move 100 to len
+            move "N" to rpc-timed-out-flag
+            move "N" to rpc-mismatch-flag
+
+            call "RMQ0RPC" using
+                            by value conn
+                            by reference exchange
+                            by value 10
+                            by reference routing-key
+                            by value 4
+                            by reference rqst
+                            by value 16
+                            by reference repl
+                            by reference len
+                            by value rpc-timeout-ms
+                            by reference rpc-timed-out-flag
+                            by reference rpc-mismatch-flag
+                            by reference rpc-rc
+            end-call
+
+            if rpc-rc not = 0
+                if rpc-call-timed-out
+                    move "RPC call timed out waiting for a reply"
+                            to error-text
+                    move rmq-rc-rpc-timeout to return-code
+
+                    call "RMQ0ERR" using
+                                "DEMO02", "RMQ0RPC", rmq-rc-rpc-timeout,
+                                exchange, routing-key, error-text
+                    end-call
+                else
+                    if rpc-correlation-mismatch
+                        move "RPC reply correlation-id did not match the request"
+                                to error-text
+                    else
+                        call "RMQ_STRERROR" using
+                                    by value 0
+                                    by reference error-text
+                                    by value 50
+                        end-call
+                    end-if
+
+                    move rmq-rc-rpc-fail to return-code
+
+                    call "RMQ0ERR" using
+                                "DEMO02", "RMQ0RPC", rmq-rc-rpc-fail,
+                                exchange, routing-key, error-text
+                    end-call
+                end-if
+
+                display error-text
+                stop run
+            end-if
+
+            display repl(1:len).
+
+        disconnect-and-exit.
+            call "RMQ0CONN" using "CLOSE", broker-env, conn, conn-rc
+            end-call
+            stop run.
+
+end program demo02.
