@@ -0,0 +1,70 @@
+        identification division.
+        program-id.    placeord.
+
+       *> placeord is a named service handler routed through RMQSVCRG:
+       *> unlike MY_SVC1/FUNC1/FUNC2, which reinterpret an opaque
+       *> idata/ilen byte blob by hand, PLACEORD's request and reply
+       *> are both defined record layouts (rmqplord.cpy) so the
+       *> service's contract lives in a copybook instead of in a
+       *> DISPLAY statement.
+
+        data division.
+        working-storage section.
+
+            copy rmqplord replacing ==:pfx:== by ==po==.
+
+        01  wk-max-idata-len    usage binary-long value 16384.
+        01  wk-reply-len        usage binary-long value 19.
+        01  idata-view          pic x(16384) based.
+        01  odata-view          pic x(19) based.
+        01  txt                 pic x(60) based.
+
+        01  wk-order-seq        binary-long value 0.
+        01  wk-order-seq-disp   pic 9(6).
+
+        linkage section.
+
+        01  ctxt                usage pointer.
+        01  idata                usage pointer.
+        01  ilen                 usage binary-long.
+        01  odata                usage pointer.
+        01  olen                 usage binary-long.
+
+        procedure division using ctxt, idata, ilen, odata, olen.
+
+        if ilen > wk-max-idata-len
+            allocate (60) characters initialized returning odata
+            set address of txt to odata
+            move "ERROR: request exceeds maximum input length" to txt
+            move function length(function trim(txt)) to olen
+        else
+            perform parse-the-request
+            perform build-the-reply
+        end-if.
+
+        parse-the-request.
+            set address of idata-view to idata
+            move idata-view(1:10) to po-plord-req-item
+            move idata-view(11:5) to po-plord-req-qty.
+
+        build-the-reply.
+       *> no real order book behind this handler yet -- it hands back
+       *> a generated order id so the RPC contract can be exercised
+       *> end to end; the sequence number persists for the life of
+       *> the run the same way RMQ0RPC's call sequence does
+            add 1 to wk-order-seq
+            move wk-order-seq to wk-order-seq-disp
+
+            move spaces to po-plord-rep-order-id
+            string "ORD" delimited by size
+                   wk-order-seq-disp delimited by size
+                   into po-plord-rep-order-id
+            end-string
+            move "OK" to po-plord-rep-status
+
+            allocate (19) characters initialized returning odata
+            set address of odata-view to odata
+            move po-plord-reply to odata-view
+            move wk-reply-len to olen.
+
+        end program placeord.
