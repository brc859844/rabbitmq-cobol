@@ -0,0 +1,16 @@
+      *> rmqctlrp.cpy
+      *>
+      *> One control-total trailer line written to RMQCTLRPT at the end
+      *> of a batch run -- how many transactions were read, how many
+      *> of them actually made it to the broker, and how many bytes
+      *> went out, so an operator can reconcile the run without combing
+      *> through the job log.
+      *>
+       01 :PFX:-control-report.
+           05 :PFX:-rpt-date          pic x(10).
+           05 :PFX:-rpt-time          pic x(8).
+           05 :PFX:-rpt-program       pic x(8).
+           05 :PFX:-rpt-txn-read      pic zzzzz9.
+           05 :PFX:-rpt-txn-published pic zzzzz9.
+           05 :PFX:-rpt-txn-failed    pic zzzzz9.
+           05 :PFX:-rpt-bytes-sent    pic zzzzzzzz9.
