@@ -0,0 +1,10 @@
+      *> rmqckpt.cpy
+      *>
+      *> Checkpoint record for the batch publisher.  Holds the number
+      *> of the last RMQTXN record this run finished handling, so a
+      *> restart after an abend can skip straight past what already
+      *> went to the broker instead of resending it.
+      *>
+       01 :PFX:-checkpoint-record.
+           05 :PFX:-ckpt-program    pic x(8).
+           05 :PFX:-ckpt-last-txn   pic 9(9).
