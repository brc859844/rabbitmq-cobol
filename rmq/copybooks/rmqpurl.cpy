@@ -0,0 +1,9 @@
+      *> rmqpurl.cpy
+      *>
+      *> The connect URL built by RMQ0PARM from an rmqparm.cpy entry,
+      *> ready to hand straight to RMQ_CONNECT.  COPY with REPLACING
+      *> ==:PFX:== BY ==<prefix>== as with rmqparm.cpy.
+      *>
+       01 :PFX:-parm-url.
+           05 :PFX:-url              pic x(160).
+           05 :PFX:-url-len          pic 9(9) comp.
