@@ -0,0 +1,10 @@
+      *> rmqinq.cpy
+      *>
+      *> One inquiry record on the RMQINQ input file consumed by the
+      *> batched RPC client (DEMO07) -- the exchange and routing key
+      *> of the service to call, and the request body to send it.
+      *>
+       01 :PFX:-inq-record.
+           05 :PFX:-inq-exchange       pic x(50).
+           05 :PFX:-inq-routing-key    pic x(50).
+           05 :PFX:-inq-request        pic x(50).
