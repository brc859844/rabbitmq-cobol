@@ -0,0 +1,15 @@
+      *> rmqfanout.cpy
+      *>
+      *> One destination on the RMQFANOUT fan-out table -- a
+      *> transaction type together with one exchange/routing-key pair
+      *> it publishes to.  A type with more than one row on this file
+      *> fans out to every one of them; a type with no rows at all
+      *> falls back to the exchange and routing key named on the
+      *> RMQTXN record itself.  Adding a downstream destination for a
+      *> transaction type is a data change here, not a recompile of
+      *> the batch publisher.
+      *>
+       01 :PFX:-fanout-entry.
+           05 :PFX:-fanout-txn-type    pic x(10).
+           05 :PFX:-fanout-exchange    pic x(50).
+           05 :PFX:-fanout-routing-key pic x(50).
