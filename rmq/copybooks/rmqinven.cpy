@@ -0,0 +1,11 @@
+      *> rmqinven.cpy
+      *>
+      *> One entry on the RMQINVEN inventory list: an exchange or queue
+      *> name the health check should confirm still exists on the
+      *> broker, checked with a passive declare so the check never
+      *> creates anything.  Adding a broker object to watch is a data
+      *> change here, not a new paragraph in DEMO08.
+      *>
+       01 :PFX:-inventory-entry.
+           05 :PFX:-inv-name         pic x(50).
+           05 :PFX:-inv-type         pic x(1).
