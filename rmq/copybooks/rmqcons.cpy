@@ -0,0 +1,16 @@
+      *> rmqcons.cpy
+      *>
+      *> One inbound message drained off a bound queue by the consumer
+      *> (DEMO13) and written out with its delivery metadata, so there
+      *> is an actual record of inbound traffic to reconcile against
+      *> what a partner system claims it sent.
+      *>
+       01 :PFX:-cons-record.
+           05 :PFX:-cons-date            pic x(10).
+           05 :PFX:-cons-time            pic x(8).
+           05 :PFX:-cons-queue-name      pic x(50).
+           05 :PFX:-cons-routing-key     pic x(50).
+           05 :PFX:-cons-reply-to        pic x(50).
+           05 :PFX:-cons-correlation-id  pic x(50).
+           05 :PFX:-cons-msg-len         pic 9(9).
+           05 :PFX:-cons-message         pic x(200).
