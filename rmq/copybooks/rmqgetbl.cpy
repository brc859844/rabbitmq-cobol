@@ -0,0 +1,14 @@
+      *> rmqgetbl.cpy
+      *>
+      *> Typed request/reply pair for the GETBAL service (handler:
+      *> GETBAL, routed through RMQSVCRG the same as any other
+      *> service).  A caller sends the account number and gets back
+      *> the account number echoed alongside its balance and a status
+      *> code -- a defined contract instead of an opaque byte blob.
+      *>
+       01 :PFX:-getbal-request.
+           05 :PFX:-getbal-req-acct     pic x(10).
+       01 :PFX:-getbal-reply.
+           05 :PFX:-getbal-rep-acct     pic x(10).
+           05 :PFX:-getbal-rep-balance  pic s9(9)v99.
+           05 :PFX:-getbal-rep-status   pic x(7).
