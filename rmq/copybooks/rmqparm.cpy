@@ -0,0 +1,33 @@
+      *> rmqparm.cpy
+      *>
+      *> One broker-connection parameter entry, as carried on the
+      *> RMQPARMS parmlib file and as handed back by RMQ0PARM.  Keeping
+      *> the layout in one copybook means a broker cut-over is a data
+      *> change to RMQPARMS, not a recompile of every publisher.
+      *>
+      *> COPY this book with REPLACING ==:PFX:== BY ==<prefix>==
+      *> whenever more than one copy of the record is needed in the
+      *> same program (e.g. a file-section copy and a linkage-section
+      *> copy), so the field names stay unique.
+      *>
+       01 :PFX:-parm-entry.
+           05 :PFX:-environment      pic x(4).
+               88 :PFX:-env-test     value "TEST".
+               88 :PFX:-env-prod     value "PROD".
+           05 :PFX:-scheme           pic x(5).
+               88 :PFX:-scheme-plain value "amqp ", "amqp".
+               88 :PFX:-scheme-tls   value "amqps".
+           05 :PFX:-userid           pic x(32).
+           05 :PFX:-password         pic x(32).
+           05 :PFX:-host             pic x(64).
+           05 :PFX:-port             pic 9(5).
+           05 :PFX:-vhost            pic x(32).
+           05 :PFX:-heartbeat-secs   pic 9(3).
+           05 :PFX:-connect-retries  pic 9(2).
+           05 :PFX:-retry-delay-secs pic 9(2).
+           05 :PFX:-tls-flag         pic x(1).
+               88 :PFX:-tls-yes      value "Y".
+               88 :PFX:-tls-no       value "N".
+           05 :PFX:-cacert-path      pic x(64).
+           05 :PFX:-cert-path        pic x(64).
+           05 :PFX:-key-path         pic x(64).
