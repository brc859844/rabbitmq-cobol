@@ -0,0 +1,13 @@
+      *> rmqmsgcl.cpy
+      *>
+      *> One row on the RMQMSGCLS message-class table -- a class name
+      *> together with the delivery-mode and content-type a publisher
+      *> should set on RMQ_PROPS_SET for any message of that class.
+      *> Adding a new message type (a JSON payload, a fire-and-forget
+      *> notification that doesn't need persistence, and so on) is a
+      *> row here, not a new program or a new pair of inline literals.
+      *>
+       01 :PFX:-msgcls-entry.
+           05 :PFX:-msgcls-name           pic x(10).
+           05 :PFX:-msgcls-delivery-mode  pic 9(1).
+           05 :PFX:-msgcls-content-type   pic x(30).
