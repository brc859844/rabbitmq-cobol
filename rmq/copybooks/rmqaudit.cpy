@@ -0,0 +1,18 @@
+      *> rmqaudit.cpy
+      *>
+      *> One entry on the durable RMQAUDIT publish audit trail -- every
+      *> message that actually made it to the broker gets a line here,
+      *> so a downstream reconciliation job has something to check
+      *> published counts against besides "the job ended rc 0", and so
+      *> a "did you send transaction X" question can be answered from
+      *> this file instead of whatever RabbitMQ itself still retains.
+      *>
+       01 :PFX:-audit-entry.
+           05 :PFX:-aud-date          pic x(10).
+           05 :PFX:-aud-time          pic x(8).
+           05 :PFX:-aud-program       pic x(8).
+           05 :PFX:-aud-exchange      pic x(50).
+           05 :PFX:-aud-routing-key   pic x(50).
+           05 :PFX:-aud-msg-len       pic 9(9).
+           05 :PFX:-aud-delivery-mode pic 9(1).
+           05 :PFX:-aud-message       pic x(279).
