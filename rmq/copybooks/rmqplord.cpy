@@ -0,0 +1,14 @@
+      *> rmqplord.cpy
+      *>
+      *> Typed request/reply pair for the PLACEORD service (handler:
+      *> PLACEORD, routed through RMQSVCRG the same as any other
+      *> service).  A caller sends an item code and quantity and gets
+      *> back a generated order id and a status code -- a defined
+      *> contract instead of an opaque byte blob.
+      *>
+       01 :PFX:-plord-request.
+           05 :PFX:-plord-req-item      pic x(10).
+           05 :PFX:-plord-req-qty       pic 9(5).
+       01 :PFX:-plord-reply.
+           05 :PFX:-plord-rep-order-id  pic x(12).
+           05 :PFX:-plord-rep-status    pic x(7).
