@@ -0,0 +1,16 @@
+      *> rmqrecon.cpy
+      *>
+      *> One line on the nightly reconciliation report -- one exchange
+      *> and routing key the batch publisher (DEMO06) was supposed to
+      *> reach that night, how many times we attempted it (from
+      *> RMQTXN, after fan-out), how many of those the broker actually
+      *> confirmed (from RMQAUDIT), and whether the two line up.  A
+      *> gap here is a partial publish failure that would otherwise
+      *> only turn up downstream when a business record never shows.
+      *>
+       01 :PFX:-recon-report.
+           05 :PFX:-recon-exchange     pic x(50).
+           05 :PFX:-recon-routing-key  pic x(50).
+           05 :PFX:-recon-attempted    pic zzzz9.
+           05 :PFX:-recon-confirmed    pic zzzz9.
+           05 :PFX:-recon-status       pic x(7).
