@@ -0,0 +1,17 @@
+      *> rmqtxn.cpy
+      *>
+      *> One transaction record on the RMQTXN input file consumed by
+      *> the batch publisher (DEMO06) -- the exchange and routing key
+      *> to publish on, and the message body to send.  txn-type is
+      *> optional: when it matches an entry in the RMQFANOUT table the
+      *> publisher fans the message out to every exchange/routing-key
+      *> pair registered for that type instead of just the one named
+      *> above; when it doesn't match anything (including a blank
+      *> file that predates this field) the record's own exchange and
+      *> routing key are used exactly as before.
+      *>
+       01 :PFX:-txn-record.
+           05 :PFX:-txn-exchange      pic x(50).
+           05 :PFX:-txn-routing-key   pic x(50).
+           05 :PFX:-txn-message       pic x(200).
+           05 :PFX:-txn-type          pic x(10).
