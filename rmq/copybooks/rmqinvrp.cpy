@@ -0,0 +1,12 @@
+      *> rmqinvrp.cpy
+      *>
+      *> One line of the RMQINVRPT health-check report -- whether a
+      *> given exchange or queue named on RMQINVEN was found on the
+      *> broker when DEMO08 last ran.
+      *>
+       01 :PFX:-inventory-report.
+           05 :PFX:-invrpt-date       pic x(10).
+           05 :PFX:-invrpt-time       pic x(8).
+           05 :PFX:-invrpt-name       pic x(50).
+           05 :PFX:-invrpt-type       pic x(1).
+           05 :PFX:-invrpt-status     pic x(7).
