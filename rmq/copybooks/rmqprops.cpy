@@ -0,0 +1,12 @@
+      *> rmqprops.cpy
+      *>
+      *> AMQP basic-properties flag bits, shared by every caller that
+      *> builds a props set through RMQ0PROP instead of poking
+      *> RMQ_PROPS_SET directly.  Copied plain (no :PFX:) -- these are
+      *> fixed constants, not a record laid out per caller.
+      *>
+       77 AMQP_BASIC_DELIVERY_MODE_FLAG    binary-long value 4096.
+       77 AMQP_BASIC_CONTENT_TYPE_FLAG     binary-long value 32768.
+       77 AMQP_BASIC_CORRELATION_ID_FLAG   binary-long value 131072.
+       77 AMQP_BASIC_TIMESTAMP_FLAG        binary-long value 2097152.
+       77 AMQP_BASIC_APP_ID_FLAG           binary-long value 16777216.
