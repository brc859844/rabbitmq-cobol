@@ -0,0 +1,10 @@
+      *> rmqbinds.cpy
+      *>
+      *> One routing-key binding on the RMQBINDS table -- a queue
+      *> answers to every key it has a row for here.  Adding another
+      *> routing key a queue should receive is a data change to this
+      *> file, not a recompile of the program that binds it.
+      *>
+       01 :PFX:-binding-entry.
+           05 :PFX:-binding-queue-name  pic x(50).
+           05 :PFX:-binding-key         pic x(50).
