@@ -0,0 +1,22 @@
+      *> rmqretc.cpy
+      *>
+      *> Standard job-step return codes for the rmq programs.  Every
+      *> program that can fail a broker call moves one of these to
+      *> RETURN-CODE before it stops, instead of leaving the scheduler
+      *> to guess what kind of failure it was looking at.
+      *>
+       01 rmq-rc-table.
+           05 rmq-rc-ok                binary-long value 0.
+           05 rmq-rc-connect-fail      binary-long value 8.
+           05 rmq-rc-publish-fail      binary-long value 12.
+           05 rmq-rc-declare-fail      binary-long value 16.
+           05 rmq-rc-declare-collision binary-long value 17.
+           05 rmq-rc-bind-fail         binary-long value 18.
+           05 rmq-rc-rpc-fail          binary-long value 20.
+           05 rmq-rc-rpc-timeout       binary-long value 21.
+           05 rmq-rc-unroutable        binary-long value 24.
+           05 rmq-rc-consume-fail      binary-long value 25.
+           05 rmq-rc-purge-fail        binary-long value 26.
+           05 rmq-rc-file-error        binary-long value 28.
+           05 rmq-rc-recon-break       binary-long value 32.
+           05 rmq-rc-bad-parm          binary-long value 36.
