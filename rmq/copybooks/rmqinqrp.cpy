@@ -0,0 +1,12 @@
+      *> rmqinqrp.cpy
+      *>
+      *> One reply line written to RMQINQRPT by the batched RPC client
+      *> (DEMO07) -- what was asked, what came back, and whether the
+      *> call made it or timed out/failed, so an operator can review a
+      *> high-volume inquiry run without re-running every call.
+      *>
+       01 :PFX:-inq-report.
+           05 :PFX:-inqrpt-exchange     pic x(50).
+           05 :PFX:-inqrpt-routing-key  pic x(50).
+           05 :PFX:-inqrpt-reply        pic x(100).
+           05 :PFX:-inqrpt-status       pic x(7).
