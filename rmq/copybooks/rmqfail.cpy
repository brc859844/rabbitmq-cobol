@@ -0,0 +1,15 @@
+      *> rmqfail.cpy
+      *>
+      *> One entry on the RMQFAILED failed-publish ledger -- everything
+      *> DEMO10 needs to try the publish again later: exchange, routing
+      *> key, and the message body itself, not just that something went
+      *> wrong.
+      *>
+       01 :PFX:-failed-entry.
+           05 :PFX:-fail-date         pic x(10).
+           05 :PFX:-fail-time         pic x(8).
+           05 :PFX:-fail-program      pic x(8).
+           05 :PFX:-fail-exchange     pic x(50).
+           05 :PFX:-fail-routing-key  pic x(50).
+           05 :PFX:-fail-msg-len      pic 9(9).
+           05 :PFX:-fail-message      pic x(279).
