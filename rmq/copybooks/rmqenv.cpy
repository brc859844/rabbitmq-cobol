@@ -0,0 +1,16 @@
+      *> rmqenv.cpy
+      *>
+      *> Standard message envelope.  Every message this shop publishes
+      *> now carries a small header -- a message id, a message type,
+      *> and when it was produced -- ahead of the payload, so a
+      *> consumer can tell what it has and when it was made without
+      *> depending on the routing key alone.  Replaces the old flat
+      *> message bodies that carried nothing but content.
+      *>
+       01 :PFX:-envelope.
+           05 :PFX:-env-msg-id        pic x(36).
+           05 :PFX:-env-msg-type      pic x(20).
+           05 :PFX:-env-produced-date pic x(10).
+           05 :PFX:-env-produced-time pic x(8).
+           05 :PFX:-env-body-len      pic 9(5).
+           05 :PFX:-env-body          pic x(200).
