@@ -0,0 +1,16 @@
+      *> rmqerrlg.cpy
+      *>
+      *> One entry on the dated RMQ error log (RMQERRLG).  Every
+      *> RMQ_STRERROR failure across the rmq programs is written here
+      *> by RMQ0ERR instead of just being DISPLAYed to the console, so
+      *> a morning's batch failures can be triaged from the file.
+      *>
+       01 :PFX:-error-entry.
+           05 :PFX:-log-date        pic x(10).
+           05 :PFX:-log-time        pic x(8).
+           05 :PFX:-program         pic x(8).
+           05 :PFX:-failing-call    pic x(24).
+           05 :PFX:-return-code     pic -(6)9.
+           05 :PFX:-exchange        pic x(50).
+           05 :PFX:-routing-key     pic x(50).
+           05 :PFX:-error-text      pic x(100).
