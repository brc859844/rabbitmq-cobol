@@ -0,0 +1,25 @@
+      *> rmqsvcrg.cpy
+      *>
+      *> One entry on the RMQSVCRG service registry: which program
+      *> handles a given routing key, and how big a request that
+      *> program's input buffer can safely hold.  RMQDISP reads this
+      *> table so on-boarding a new RPC service is a data change here,
+      *> not a new IF/WHEN branch in the dispatcher.
+      *>
+      *> :PFX:-calling-convention says how RMQDISP hands the message
+      *> buffer to the handler's LINKAGE idata item: "B" for a direct
+      *> PIC X buffer the same shape as MY_SVC1's, passed by reference
+      *> the ordinary way, "P" for a USAGE POINTER idata that RMQDISP
+      *> also passes by reference -- so the pointer itself is aliased
+      *> onto RMQDISP's own pointer variable, and the handler's SET
+      *> ADDRESS OF into it is visible back in RMQDISP -- and the
+      *> handler then SET ADDRESSes a based view onto the buffer that
+      *> pointer targets. Blank/any other value defaults to "P", the
+      *> convention every service added after MY_SVC1 uses.
+       01 :PFX:-registry-entry.
+           05 :PFX:-routing-key         pic x(50).
+           05 :PFX:-program-id          pic x(8).
+           05 :PFX:-max-input-len       pic 9(5).
+           05 :PFX:-calling-convention  pic x(1).
+               88 :PFX:-conv-buffer     value "B".
+               88 :PFX:-conv-pointer    value "P" " ".
