@@ -0,0 +1,13 @@
+      *> rmqperf.cpy
+      *>
+      *> One entry on the durable RMQPERF performance log -- how long
+      *> one RMQ_* call took, so a slow batch window can be diagnosed
+      *> by looking at where the time actually went (broker latency,
+      *> network, or our own loop) instead of guessing.
+      *>
+       01 :PFX:-perf-entry.
+           05 :PFX:-perf-date          pic x(10).
+           05 :PFX:-perf-time          pic x(8).
+           05 :PFX:-perf-program       pic x(8).
+           05 :PFX:-perf-call          pic x(24).
+           05 :PFX:-perf-elapsed-ms    pic 9(9).
