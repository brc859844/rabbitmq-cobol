@@ -0,0 +1,59 @@
+        identification division.
+        program-id.    getbal.
+
+       *> getbal is a named service handler routed through RMQSVCRG:
+       *> unlike MY_SVC1/FUNC1/FUNC2, which reinterpret an opaque
+       *> idata/ilen byte blob by hand, GETBAL's request and reply are
+       *> both defined record layouts (rmqgetbl.cpy) so the service's
+       *> contract lives in a copybook instead of in a DISPLAY
+       *> statement.
+
+        data division.
+        working-storage section.
+
+            copy rmqgetbl replacing ==:pfx:== by ==gb==.
+
+        01  wk-max-idata-len    usage binary-long value 16384.
+        01  wk-reply-len        usage binary-long value 28.
+        01  idata-view          pic x(16384) based.
+        01  odata-view          pic x(28) based.
+        01  txt                 pic x(60) based.
+
+        linkage section.
+
+        01  ctxt                usage pointer.
+        01  idata                usage pointer.
+        01  ilen                 usage binary-long.
+        01  odata                usage pointer.
+        01  olen                 usage binary-long.
+
+        procedure division using ctxt, idata, ilen, odata, olen.
+
+        if ilen > wk-max-idata-len
+            allocate (60) characters initialized returning odata
+            set address of txt to odata
+            move "ERROR: request exceeds maximum input length" to txt
+            move function length(function trim(txt)) to olen
+        else
+            perform parse-the-request
+            perform build-the-reply
+        end-if.
+
+        parse-the-request.
+            set address of idata-view to idata
+            move idata-view(1:10) to gb-getbal-req-acct.
+
+        build-the-reply.
+       *> no real ledger behind this handler yet -- it echoes the
+       *> requested account number back with a canned balance so the
+       *> RPC contract can be exercised end to end
+            move gb-getbal-req-acct  to gb-getbal-rep-acct
+            move 1250.00             to gb-getbal-rep-balance
+            move "OK"                to gb-getbal-rep-status
+
+            allocate (28) characters initialized returning odata
+            set address of odata-view to odata
+            move gb-getbal-reply to odata-view
+            move wk-reply-len to olen.
+
+        end program getbal.
