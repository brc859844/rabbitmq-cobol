@@ -0,0 +1,220 @@
+        identification division.
+        program-id.    demo13.
+
+       *> demo13 is the queue consumer: DEMO03 declares and binds
+       *> cobol-queue but nothing in this repo ever reads from it, so
+       *> there has never been an actual record of inbound traffic.
+       *> This program drains a bound queue (cobol-queue by default,
+       *> overridable through RMQCONSUMEQ the same way DEMO09's purge
+       *> target is) message by message until the queue runs dry, and
+       *> writes each one to RMQCONSRPT with its delivery metadata so
+       *> operations has something to reconcile against what a partner
+       *> system claims it sent.
+
+        environment division.
+        input-output section.
+        file-control.
+            select rmqconsrpt-file assign to "RMQCONSRPT"
+                organization line sequential
+                file status is rmqconsrpt-status.
+
+        data division.
+        file section.
+        fd  rmqconsrpt-file.
+            copy rmqcons replacing ==:pfx:== by ==fp==.
+
+        working-storage section.
+
+        01  rmqconsrpt-status      pic xx.
+            88 rmqconsrpt-ok       value "00".
+
+        01  rv                     binary-long.
+            copy rmqretc.
+
+        01  broker-env             pic x(4) value "TEST".
+        01  conn-rc                binary-long.
+
+        01  queue-name             pic x(50) value "cobol-queue".
+        01  queue-name-len         binary-long.
+        01  consume-timeout-ms     binary-long value 5000.
+
+        01  error-text             pic x(100).
+        01  conn                   usage pointer.
+
+        01  wk-today               pic 9(8).
+        01  wk-today-edit          redefines wk-today.
+            05 wk-today-yyyy       pic 9(4).
+            05 wk-today-mm         pic 9(2).
+            05 wk-today-dd         pic 9(2).
+        01  wk-now                 pic 9(8).
+        01  wk-now-edit            redefines wk-now.
+            05 wk-now-hh           pic 9(2).
+            05 wk-now-mi           pic 9(2).
+            05 wk-now-ss           pic 9(2).
+            05 wk-now-th           pic 9(2).
+        01  wk-msg-date            pic x(10).
+        01  wk-msg-time            pic x(8).
+
+       *> one message pulled off the queue
+        01  msg-received-flag      pic x(1) value "N".
+            88 msg-was-received    value "Y".
+        01  msg-routing-key        pic x(50).
+        01  msg-routing-key-len    binary-long.
+        01  msg-reply-to           pic x(50).
+        01  msg-correlation-id     pic x(50).
+        01  msg-buffer             pic x(16384).
+        01  msg-len                binary-long.
+        01  wk-copy-len            binary-long.
+
+        01  wk-done-flag           pic x(1) value "N".
+            88 wk-all-done         value "Y".
+
+        01  wk-drained-count       binary-long value 0.
+
+
+        procedure division.
+
+        main-line.
+            perform load-environment
+            perform load-queue-name
+            perform connect-to-broker
+            perform drain-the-queue
+            perform disconnect-and-exit.
+
+        load-environment.
+            display "RMQENV" upon environment-name
+            accept broker-env from environment-value
+                on exception
+                    move "TEST" to broker-env
+            end-accept
+
+            display "environment: " broker-env.
+
+        load-queue-name.
+            display "RMQCONSUMEQ" upon environment-name
+            accept queue-name from environment-value
+                on exception
+                    move "cobol-queue" to queue-name
+            end-accept
+
+            move function length(function trim(queue-name))
+                    to queue-name-len
+
+            display "demo13: draining queue " function trim(queue-name).
+
+        connect-to-broker.
+            call "RMQ0CONN" using "OPEN", broker-env, conn, conn-rc
+            end-call
+
+            if conn-rc not = 0
+                move conn-rc to return-code
+                display "demo13: unable to connect to broker for "
+                        broker-env
+                stop run
+            end-if.
+
+        drain-the-queue.
+            open output rmqconsrpt-file
+
+            if not rmqconsrpt-ok
+                move rmq-rc-file-error to return-code
+                display "demo13: unable to open consumer report"
+                stop run
+            end-if
+
+            perform consume-loop until wk-all-done
+
+            close rmqconsrpt-file
+
+            display "demo13: drained " wk-drained-count " message(s)"
+                    " from " function trim(queue-name).
+
+        consume-loop.
+            call "RMQ_CONSUME_MESSAGE" using
+                            by value conn
+                            by reference queue-name
+                            by value queue-name-len
+                            by value consume-timeout-ms
+                            by reference msg-received-flag
+                            by reference msg-routing-key
+                            by reference msg-routing-key-len
+                            by reference msg-reply-to
+                            by reference msg-correlation-id
+                            by reference msg-buffer
+                            by reference msg-len
+                            giving rv
+
+            if rv = 0
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                move rmq-rc-consume-fail to return-code
+
+                call "RMQ0ERR" using
+                            "DEMO13", "RMQ_CONSUME_MESSAGE", rv, spaces,
+                            queue-name, error-text
+                end-call
+
+                display error-text
+                set wk-all-done to true
+            else
+                if msg-was-received
+                    perform write-consumer-record
+                else
+                    *> queue is empty -- this drain pass is done
+                    set wk-all-done to true
+                end-if
+            end-if.
+
+        write-consumer-record.
+            add 1 to wk-drained-count
+
+            accept wk-today from date yyyymmdd
+            accept wk-now from time
+
+            move spaces to wk-msg-date
+            string wk-today-yyyy delimited by size
+                   "-" delimited by size
+                   wk-today-mm delimited by size
+                   "-" delimited by size
+                   wk-today-dd delimited by size
+                   into wk-msg-date
+            end-string
+            move spaces to wk-msg-time
+            string wk-now-hh delimited by size
+                   ":" delimited by size
+                   wk-now-mi delimited by size
+                   ":" delimited by size
+                   wk-now-ss delimited by size
+                   into wk-msg-time
+            end-string
+
+            move 200 to wk-copy-len
+            if msg-len < 200
+                move msg-len to wk-copy-len
+            end-if
+
+            move spaces to fp-cons-record
+            move wk-msg-date         to fp-cons-date
+            move wk-msg-time         to fp-cons-time
+            move queue-name          to fp-cons-queue-name
+            move msg-routing-key     to fp-cons-routing-key
+            move msg-reply-to        to fp-cons-reply-to
+            move msg-correlation-id  to fp-cons-correlation-id
+            move msg-len             to fp-cons-msg-len
+
+            if wk-copy-len > 0
+                move msg-buffer(1:wk-copy-len) to fp-cons-message
+            end-if
+
+            write fp-cons-record.
+
+        disconnect-and-exit.
+            call "RMQ0CONN" using "CLOSE", broker-env, conn, conn-rc
+            end-call
+            stop run.
+
+        end program demo13.
