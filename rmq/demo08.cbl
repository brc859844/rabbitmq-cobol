@@ -0,0 +1,244 @@
+        identification division.
+        program-id.    demo08.
+
+       *> demo08 is the operator's queue/exchange health check: it
+       *> walks the RMQINVEN inventory list and passively declares
+       *> each named exchange or queue.  A passive declare never
+       *> creates anything, so this is safe to run against a live
+       *> broker -- rv tells us whether the object is actually there.
+       *> Results land on RMQINVRPT, one line per item, for whoever
+       *> is watching the broker's health that day.
+
+        environment division.
+        input-output section.
+        file-control.
+            select rmqinven-file assign to "RMQINVEN"
+                organization line sequential
+                file status is rmqinven-status.
+            select rmqinvrpt-file assign to "RMQINVRPT"
+                organization line sequential
+                file status is rmqinvrpt-status.
+
+        data division.
+        file section.
+        fd  rmqinven-file.
+            copy rmqinven replacing ==:pfx:== by ==fp==.
+        fd  rmqinvrpt-file.
+            copy rmqinvrp replacing ==:pfx:== by ==fp==.
+
+        working-storage section.
+
+        01  rmqinven-status       pic xx.
+            88 rmqinven-ok        value "00".
+            88 rmqinven-eof       value "10".
+
+        01  rmqinvrpt-status      pic xx.
+            88 rmqinvrpt-ok       value "00".
+
+        01  wk-today              pic 9(8).
+        01  wk-today-edit         redefines wk-today.
+            05 wk-today-yyyy      pic 9(4).
+            05 wk-today-mm        pic 9(2).
+            05 wk-today-dd        pic 9(2).
+        01  wk-now                pic 9(8).
+        01  wk-now-edit           redefines wk-now.
+            05 wk-now-hh          pic 9(2).
+            05 wk-now-mi          pic 9(2).
+            05 wk-now-ss          pic 9(2).
+            05 wk-now-th          pic 9(2).
+        01  wk-rpt-date           pic x(10).
+        01  wk-rpt-time           pic x(8).
+
+        01  rv                    binary-long.
+            copy rmqretc.
+
+        01  broker-env            pic x(4) value "TEST".
+        01  conn-rc               binary-long.
+
+        01  error-text            pic x(100).
+        01  conn                  usage pointer.
+
+       *> in-memory copy of the RMQINVEN inventory list
+        01  inv-item-table.
+            05 inv-item-count     binary-long value 0.
+            05 inv-item-entry     occurs 50 times indexed by inv-idx.
+                10 inv-item-name      pic x(50).
+                10 inv-item-type      pic x(1).
+
+        01  wk-item-len           binary-long.
+        01  wk-found-flag         pic x(1) value "N".
+            88 wk-item-found      value "Y".
+
+        01  wk-exch-type          pic x(50) value "direct".
+
+        01  wk-checked-count      binary-long value 0.
+        01  wk-ok-count           binary-long value 0.
+        01  wk-missing-count      binary-long value 0.
+
+
+        procedure division.
+
+        main-line.
+            perform load-environment
+            perform connect-to-broker
+            perform load-inventory
+            perform open-report
+            move 1 to inv-idx
+            perform check-next-item
+                with test after
+                until inv-idx > inv-item-count
+            perform close-report
+            perform disconnect-and-exit.
+
+        load-environment.
+            display "RMQENV" upon environment-name
+            accept broker-env from environment-value
+                on exception
+                    move "TEST" to broker-env
+            end-accept
+
+            display "environment: " broker-env.
+
+        connect-to-broker.
+            call "RMQ0CONN" using "OPEN", broker-env, conn, conn-rc
+            end-call
+
+            if conn-rc not = 0
+                move conn-rc to return-code
+                display "demo08: unable to connect to broker for "
+                        broker-env
+                stop run
+            end-if.
+
+        load-inventory.
+            move 0 to inv-item-count
+            open input rmqinven-file
+
+            if not rmqinven-ok
+                move rmq-rc-file-error to return-code
+                display "demo08: unable to open inventory list"
+                stop run
+            end-if
+
+            perform read-next-inventory-entry
+                with test after
+                until rmqinven-eof
+
+            close rmqinven-file.
+
+        read-next-inventory-entry.
+            read rmqinven-file
+                at end
+                    set rmqinven-eof to true
+                not at end
+                    add 1 to inv-item-count
+                    move fp-inv-name to inv-item-name(inv-item-count)
+                    move fp-inv-type to inv-item-type(inv-item-count)
+            end-read.
+
+        open-report.
+            accept wk-today from date yyyymmdd
+            accept wk-now from time
+
+            string wk-today-yyyy delimited by size
+                   "-" delimited by size
+                   wk-today-mm delimited by size
+                   "-" delimited by size
+                   wk-today-dd delimited by size
+                   into wk-rpt-date
+            end-string
+            string wk-now-hh delimited by size
+                   ":" delimited by size
+                   wk-now-mi delimited by size
+                   ":" delimited by size
+                   wk-now-ss delimited by size
+                   into wk-rpt-time
+            end-string
+
+            open output rmqinvrpt-file.
+
+        check-next-item.
+            add 1 to wk-checked-count
+            move function length(function trim(inv-item-name(inv-idx)))
+                    to wk-item-len
+
+            if inv-item-type(inv-idx) = "E"
+                perform check-one-exchange
+            else
+                perform check-one-queue
+            end-if
+
+            perform write-report-line
+            add 1 to inv-idx.
+
+        check-one-exchange.
+            call "RMQ_DECLARE_EXCHANGE" using
+                            by value conn
+                            by reference inv-item-name(inv-idx)
+                            by value wk-item-len
+                            by reference wk-exch-type
+                            by value 6
+                            by value 1
+                            by value 0
+                            by value 0
+                            giving rv.
+
+        check-one-queue.
+            call "RMQ_DECLARE_QUEUE" using
+                            by value conn
+                            by reference inv-item-name(inv-idx)
+                            by value wk-item-len
+                            by value 0
+                            by value 0
+                            by value 1
+                            by value 0
+                            by value 0
+                            by value 0
+                            by value 0
+                            giving rv.
+
+        write-report-line.
+            move spaces to fp-inventory-report
+            move wk-rpt-date            to fp-invrpt-date
+            move wk-rpt-time            to fp-invrpt-time
+            move inv-item-name(inv-idx) to fp-invrpt-name
+            move inv-item-type(inv-idx) to fp-invrpt-type
+
+            if rv = 0
+                add 1 to wk-missing-count
+                move "MISSING" to fp-invrpt-status
+
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                call "RMQ0ERR" using
+                            "DEMO08", "HEALTHCHECK", rv,
+                            inv-item-name(inv-idx), spaces, error-text
+                end-call
+            else
+                add 1 to wk-ok-count
+                move "OK"      to fp-invrpt-status
+            end-if
+
+            write fp-inventory-report.
+
+        close-report.
+            close rmqinvrpt-file
+
+            if wk-missing-count > 0
+                move rmq-rc-declare-fail to return-code
+            end-if
+
+            display "demo08: checked " wk-checked-count
+                    " ok=" wk-ok-count
+                    " missing=" wk-missing-count.
+
+        disconnect-and-exit.
+            call "RMQ0CONN" using "CLOSE", broker-env, conn, conn-rc
+            end-call
+            stop run.
+
+        end program demo08.
