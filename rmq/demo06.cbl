@@ -0,0 +1,538 @@
+        identification division.
+        program-id.    demo06.
+
+       *> demo06 is the batch publisher: it reads one transaction per
+       *> record from RMQTXN and publishes each one to the exchange
+       *> and routing key the record names, instead of the one
+       *> hand-coded message DEMO01 sends.  A bad transaction is
+       *> logged and skipped so one bad record doesn't sink the whole
+       *> run.
+
+        environment division.
+        input-output section.
+        file-control.
+            select rmqtxn-file assign to "RMQTXN"
+                organization line sequential
+                file status is rmqtxn-status.
+            select rmqctlrpt-file assign to "RMQCTLRPT"
+                organization line sequential
+                file status is rmqctlrpt-status.
+            select rmqckpt-file assign to "RMQCKPT"
+                organization line sequential
+                file status is rmqckpt-status.
+            select rmqfanout-file assign to "RMQFANOUT"
+                organization line sequential
+                file status is rmqfanout-status.
+
+        data division.
+        file section.
+        fd  rmqtxn-file.
+            copy rmqtxn replacing ==:pfx:== by ==fp==.
+        fd  rmqctlrpt-file.
+            copy rmqctlrp replacing ==:pfx:== by ==fp==.
+        fd  rmqckpt-file.
+            copy rmqckpt replacing ==:pfx:== by ==fp==.
+        fd  rmqfanout-file.
+            copy rmqfanout replacing ==:pfx:== by ==fp==.
+
+        working-storage section.
+
+        01  rmqtxn-status         pic xx.
+            88 rmqtxn-ok          value "00".
+            88 rmqtxn-eof         value "10".
+
+        01  rmqctlrpt-status      pic xx.
+            88 rmqctlrpt-ok       value "00".
+
+        01  rmqckpt-status        pic xx.
+            88 rmqckpt-ok         value "00".
+
+        01  rmqfanout-status      pic xx.
+            88 rmqfanout-ok       value "00".
+            88 rmqfanout-eof      value "10".
+
+        01  wk-restart-count      binary-long value 0.
+
+        01  wk-today              pic 9(8).
+        01  wk-today-edit         redefines wk-today.
+            05 wk-today-yyyy      pic 9(4).
+            05 wk-today-mm        pic 9(2).
+            05 wk-today-dd        pic 9(2).
+        01  wk-now                pic 9(8).
+        01  wk-now-edit           redefines wk-now.
+            05 wk-now-hh          pic 9(2).
+            05 wk-now-mi          pic 9(2).
+            05 wk-now-ss          pic 9(2).
+            05 wk-now-th          pic 9(2).
+
+        01  rv                    binary-long.
+            copy rmqretc.
+
+        01  broker-env            pic x(4) value "TEST".
+        01  conn-rc               binary-long.
+
+        01  txn-exchange          pic x(50).
+        01  txn-routing-key       pic x(50).
+        01  txn-message           pic x(200).
+        01  txn-type              pic x(10).
+
+       *> in-memory copy of the RMQFANOUT table, loaded once at
+       *> startup and searched for every transaction as it comes off
+       *> RMQTXN
+        01  fanout-table.
+            05 fanout-count       binary-long value 0.
+            05 fanout-entry       occurs 50 times indexed by fanout-idx.
+                10 fanout-txn-type    pic x(10).
+                10 fanout-exchange    pic x(50).
+                10 fanout-routing-key pic x(50).
+
+        01  wk-match-count        binary-long value 0.
+        01  wk-txn-fail-count     binary-long value 0.
+        01  dest-exchange         pic x(50).
+        01  dest-routing-key      pic x(50).
+
+            copy rmqenv replacing ==:pfx:== by ==ev==.
+        01  wk-env-header-len     binary-long value 79.
+        01  wk-txn-count-disp     pic 9(9).
+
+        01  wk-msg-len            binary-long.
+        01  wk-txn-count          binary-long value 0.
+        01  wk-publish-ok-count   binary-long value 0.
+        01  wk-publish-fail-count binary-long value 0.
+        01  wk-bytes-sent         binary-long value 0.
+
+        01  error-text            pic x(100).
+        01  conn                  usage pointer.
+
+        01  confirm-timeout-ms    binary-long value 5000.
+        01  confirm-nacked-flag   pic x(1) value "N".
+            88 confirm-was-nacked value "Y".
+
+        01  msg-class             pic x(10).
+        01  msgcls-rc             binary-long.
+        01  delivery-mode         binary-char.
+        01  content-type          pic x(50).
+        01  correlation-id        pic x(50) value spaces.
+        01  app-id                pic x(50) value "DEMO06".
+        01  msg-timestamp         binary-long value 0.
+        01  wk-epoch-day-num      binary-long.
+        01  wk-today-day-num      binary-long.
+        01  props                 usage pointer.
+
+        01  wk-perf-start         pic 9(8).
+        01  wk-perf-start-edit    redefines wk-perf-start.
+            05 wk-perf-start-hh   pic 9(2).
+            05 wk-perf-start-mi   pic 9(2).
+            05 wk-perf-start-ss   pic 9(2).
+            05 wk-perf-start-th   pic 9(2).
+        01  wk-perf-end           pic 9(8).
+        01  wk-perf-end-edit      redefines wk-perf-end.
+            05 wk-perf-end-hh     pic 9(2).
+            05 wk-perf-end-mi     pic 9(2).
+            05 wk-perf-end-ss     pic 9(2).
+            05 wk-perf-end-th     pic 9(2).
+        01  wk-perf-elapsed-ms    binary-long.
+
+
+        procedure division.
+
+        main-line.
+            perform load-environment
+            perform load-checkpoint
+            perform load-fanout-table
+            perform connect-to-broker
+            perform enable-publisher-confirms
+            perform publish-the-batch
+            perform clear-checkpoint
+            perform write-control-report
+            perform disconnect-and-exit.
+
+        load-checkpoint.
+            move 0 to wk-restart-count
+            open input rmqckpt-file
+
+            if rmqckpt-ok
+                read rmqckpt-file
+                    at end
+                        continue
+                    not at end
+                        move fp-ckpt-last-txn to wk-restart-count
+                end-read
+
+                close rmqckpt-file
+
+                if wk-restart-count > 0
+                    display "demo06: restarting after checkpoint, "
+                            "skipping the first " wk-restart-count
+                            " transaction(s)"
+                end-if
+            end-if.
+
+        load-environment.
+            display "RMQENV" upon environment-name
+            accept broker-env from environment-value
+                on exception
+                    move "TEST" to broker-env
+            end-accept
+
+            display "environment: " broker-env.
+
+        load-fanout-table.
+            move 0 to fanout-count
+            open input rmqfanout-file
+
+            if rmqfanout-ok
+                perform read-next-fanout-entry
+                    with test after
+                    until rmqfanout-eof
+
+                close rmqfanout-file
+            end-if.
+
+        read-next-fanout-entry.
+            read rmqfanout-file
+                at end
+                    set rmqfanout-eof to true
+                not at end
+                    if fanout-count > 49
+                        move rmq-rc-bad-parm to return-code
+                        display "demo06: RMQFANOUT has more than 50 entries"
+                        stop run
+                    end-if
+                    add 1 to fanout-count
+                    move fp-fanout-txn-type
+                            to fanout-txn-type(fanout-count)
+                    move fp-fanout-exchange
+                            to fanout-exchange(fanout-count)
+                    move fp-fanout-routing-key
+                            to fanout-routing-key(fanout-count)
+            end-read.
+
+        connect-to-broker.
+            call "RMQ0CONN" using "OPEN", broker-env, conn, conn-rc
+            end-call
+
+            if conn-rc not = 0
+                move conn-rc to return-code
+                display "demo06: unable to connect to broker for "
+                        broker-env
+                stop run
+            end-if.
+
+        enable-publisher-confirms.
+            call "RMQ_CONFIRM_SELECT" using
+                            by value conn
+                            giving rv
+
+            if rv = 0
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                move rmq-rc-publish-fail to return-code
+
+                call "RMQ0ERR" using
+                            "DEMO06", "RMQ_CONFIRM_SELECT", rv, spaces,
+                            spaces, error-text
+                end-call
+
+                display error-text
+                stop run
+            end-if.
+
+        publish-the-batch.
+            open input rmqtxn-file
+
+            if not rmqtxn-ok
+                move rmq-rc-file-error to return-code
+                display "demo06: unable to open transaction file"
+                stop run
+            end-if
+
+            perform publish-next-transaction
+                with test after
+                until rmqtxn-eof
+
+            close rmqtxn-file.
+
+        publish-next-transaction.
+            read rmqtxn-file
+                at end
+                    set rmqtxn-eof to true
+                not at end
+                    add 1 to wk-txn-count
+                    move fp-txn-exchange    to txn-exchange
+                    move fp-txn-routing-key to txn-routing-key
+                    move fp-txn-message     to txn-message
+                    move fp-txn-type        to txn-type
+                    if wk-txn-count > wk-restart-count
+                        perform publish-one-message
+                        perform save-checkpoint
+                    end-if
+            end-read.
+
+        save-checkpoint.
+            move "DEMO06"     to fp-ckpt-program
+            move wk-txn-count to fp-ckpt-last-txn
+            open output rmqckpt-file
+            write fp-checkpoint-record
+            close rmqckpt-file.
+
+        clear-checkpoint.
+            open output rmqckpt-file
+            close rmqckpt-file.
+
+        build-envelope.
+            accept wk-today from date yyyymmdd
+            accept wk-now from time
+
+            move wk-txn-count to wk-txn-count-disp
+
+            move spaces to ev-envelope
+            string "DEMO06-" delimited by size
+                   wk-today delimited by size
+                   wk-now delimited by size
+                   wk-txn-count-disp delimited by size
+                   into ev-env-msg-id
+            end-string
+
+            move "BATCH-TRANSACTION" to ev-env-msg-type
+
+            string wk-today-yyyy delimited by size
+                   "-" delimited by size
+                   wk-today-mm delimited by size
+                   "-" delimited by size
+                   wk-today-dd delimited by size
+                   into ev-env-produced-date
+            end-string
+            string wk-now-hh delimited by size
+                   ":" delimited by size
+                   wk-now-mi delimited by size
+                   ":" delimited by size
+                   wk-now-ss delimited by size
+                   into ev-env-produced-time
+            end-string
+
+            move function length(function trim(txn-message))
+                    to ev-env-body-len
+            move txn-message to ev-env-body
+
+            compute wk-msg-len = wk-env-header-len + ev-env-body-len.
+
+        publish-one-message.
+            perform build-envelope
+            perform build-message-properties
+
+            move 0 to wk-match-count
+            move 0 to wk-txn-fail-count
+
+            perform check-fanout-entry
+                varying fanout-idx from 1 by 1
+                until fanout-idx > fanout-count
+
+            if wk-match-count = 0
+                move txn-exchange    to dest-exchange
+                move txn-routing-key to dest-routing-key
+                perform publish-to-destination
+            end-if
+
+            call "RMQ_PROPS_FREE" using by value props
+
+            if wk-txn-fail-count = 0
+                add 1 to wk-publish-ok-count
+            else
+                add 1 to wk-publish-fail-count
+            end-if.
+
+        build-message-properties.
+       *> the message class named on the transaction (or DEFAULT, for
+       *> a transaction with no type) picks the delivery-mode and
+       *> content-type off the RMQMSGCLS table instead of a publisher
+       *> hard-coding a pair of literals for every message type it
+       *> ever needs to send
+            move txn-type to msg-class
+            perform compute-msg-timestamp
+
+            perform generate-correlation-id
+
+            call "RMQ0MSGC" using msg-class, delivery-mode,
+                        content-type, msgcls-rc
+            end-call
+
+            call "RMQ0PROP" using delivery-mode, content-type,
+                        correlation-id, app-id, msg-timestamp, props
+            end-call.
+
+        generate-correlation-id.
+            move spaces to correlation-id
+            string "DEMO06-" delimited by size
+                   wk-today delimited by size
+                   wk-now delimited by size
+                   wk-txn-count-disp delimited by size
+                   into correlation-id
+            end-string.
+
+       *> ACCEPT ... FROM TIME gives HHMMSSth, not a Unix epoch value --
+       *> derive a real epoch-seconds figure off FUNCTION INTEGER-OF-DATE
+       *> (days since the COBOL base date) so the AMQP timestamp header
+       *> means what a consumer expects it to mean
+        compute-msg-timestamp.
+            compute wk-today-day-num = function integer-of-date(wk-today)
+            compute wk-epoch-day-num = function integer-of-date(19700101)
+            compute msg-timestamp =
+                (wk-today-day-num - wk-epoch-day-num) * 86400
+                + (wk-now-hh * 3600) + (wk-now-mi * 60) + wk-now-ss.
+
+        check-fanout-entry.
+            if fanout-txn-type(fanout-idx) = txn-type
+                add 1 to wk-match-count
+                move fanout-exchange(fanout-idx)    to dest-exchange
+                move fanout-routing-key(fanout-idx) to dest-routing-key
+                perform publish-to-destination
+            end-if.
+
+        publish-to-destination.
+            accept wk-perf-start from time
+            call "RMQ_PUBLISH" using
+                            by value conn
+                            by reference dest-exchange
+                            by value function length(function trim(dest-exchange))
+                            by reference dest-routing-key
+                            by value function length(function trim(dest-routing-key))
+                            by value 1
+                            by value 0
+                            by reference ev-envelope
+                            by value wk-msg-len
+                            by value props
+                            giving rv
+            accept wk-perf-end from time
+            perform compute-perf-elapsed-ms
+            call "RMQ0PERF" using "DEMO06", "RMQ_PUBLISH",
+                        wk-perf-elapsed-ms
+            end-call
+
+            if rv = 0
+                add 1 to wk-txn-fail-count
+                move rmq-rc-publish-fail to return-code
+
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                call "RMQ0ERR" using
+                            "DEMO06", "RMQ_PUBLISH", rv, dest-exchange,
+                            dest-routing-key, error-text
+                end-call
+
+                call "RMQ0FAIL" using
+                            "DEMO06", dest-exchange, dest-routing-key,
+                            ev-envelope, wk-msg-len
+                end-call
+
+                display error-text
+            else
+                perform wait-for-destination-confirm
+            end-if.
+
+        wait-for-destination-confirm.
+            call "RMQ_WAIT_CONFIRM" using
+                            by value conn
+                            by value confirm-timeout-ms
+                            by reference confirm-nacked-flag
+                            giving rv
+
+            if rv = 0 or confirm-was-nacked
+                add 1 to wk-txn-fail-count
+
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                if confirm-was-nacked
+                    move "broker returned the message unconfirmed (nack)"
+                            to error-text
+                end-if
+
+                move rmq-rc-unroutable to return-code
+
+                call "RMQ0ERR" using
+                            "DEMO06", "RMQ_WAIT_CONFIRM", rmq-rc-unroutable,
+                            dest-exchange, dest-routing-key, error-text
+                end-call
+
+                call "RMQ0FAIL" using
+                            "DEMO06", dest-exchange, dest-routing-key,
+                            ev-envelope, wk-msg-len
+                end-call
+
+                display error-text
+            else
+                add wk-msg-len to wk-bytes-sent
+
+                call "RMQ0AUD" using "DEMO06", dest-exchange,
+                            dest-routing-key, wk-msg-len, delivery-mode,
+                            ev-envelope
+                end-call
+            end-if.
+
+        compute-perf-elapsed-ms.
+       *> elapsed time in hundredths of a second, turned into
+       *> milliseconds -- ACCEPT ... FROM TIME is the finest clock
+       *> this shop's runtime gives us
+            compute wk-perf-elapsed-ms =
+                (((wk-perf-end-hh * 3600) + (wk-perf-end-mi * 60)
+                    + wk-perf-end-ss) * 100 + wk-perf-end-th)
+                - (((wk-perf-start-hh * 3600) + (wk-perf-start-mi * 60)
+                    + wk-perf-start-ss) * 100 + wk-perf-start-th)
+            if wk-perf-elapsed-ms < 0
+                add 8640000 to wk-perf-elapsed-ms
+            end-if
+            multiply 10 by wk-perf-elapsed-ms.
+
+        write-control-report.
+            accept wk-today from date yyyymmdd
+            accept wk-now from time
+
+            move spaces to fp-control-report
+            string wk-today-yyyy delimited by size
+                   "-" delimited by size
+                   wk-today-mm delimited by size
+                   "-" delimited by size
+                   wk-today-dd delimited by size
+                   into fp-rpt-date
+            end-string
+            string wk-now-hh delimited by size
+                   ":" delimited by size
+                   wk-now-mi delimited by size
+                   ":" delimited by size
+                   wk-now-ss delimited by size
+                   into fp-rpt-time
+            end-string
+
+            move "DEMO06"              to fp-rpt-program
+            move wk-txn-count          to fp-rpt-txn-read
+            move wk-publish-ok-count   to fp-rpt-txn-published
+            move wk-publish-fail-count to fp-rpt-txn-failed
+            move wk-bytes-sent         to fp-rpt-bytes-sent
+
+            open output rmqctlrpt-file
+            write fp-control-report
+            close rmqctlrpt-file
+
+            display "demo06: transactions read=" wk-txn-count
+                    " published=" wk-publish-ok-count
+                    " failed=" wk-publish-fail-count
+                    " bytes sent=" wk-bytes-sent.
+
+        disconnect-and-exit.
+            call "RMQ0CONN" using "CLOSE", broker-env, conn, conn-rc
+            end-call
+            stop run.
+
+        end program demo06.
