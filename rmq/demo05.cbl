@@ -1,87 +1,261 @@
-        identification division.
-        program-id.    demo05.
-        data division.
-        working-storage section.
-
-        77 AMQP_BASIC_DELIVERY_MODE_FLAG binary-long value 4096.
-        77 AMQP_BASIC_CONTENT_TYPE_FLAG binary-long value 32768.
-
-        01 rv                   binary-long.
-        01 len                  binary-long.
-
-        01 url                  pic x(50) value "amqp://guest:guest@10.10.116.196:5672".
-        01 exchange             pic x(50) value "amq.direct".
-        01 routing-key          pic x(50) value "test-key".
-        01 msg                  pic x(50) value "A test message".
-        01 content-type         pic x(50) value "text/plain".
-
-        01 delivery-mode        binary-char value 2.
-        01 error-text           pic x(100).
-
-        01 conn                 usage pointer.
-        01 props                usage pointer.
-
-
-        procedure division.
-
-        move length of url to len.
-        call "RMQ_CONNECT" using
-                        by reference conn
-                        by reference url
-                        by value len
-                        giving rv.
-
-        if rv = 0
-           call "RMQ_STRERROR" using
-                        by value 0
-                        by reference error-text
-                        by value 50
-           end-call
-
-           display error-text
-           stop run
-        end-if.
-
-        call "RMQ_PROPS_NEW" giving props.
-
-        call "RMQ_PROPS_SET" using
-                        by value props
-                        by value AMQP_BASIC_DELIVERY_MODE_FLAG
-                        by reference delivery-mode
-                        by value 0.
-
-        call "RMQ_PROPS_SET" using
-                        by value props
-                        by value AMQP_BASIC_CONTENT_TYPE_FLAG
-                        by reference content-type
-                        by value 10.
-
-        call "RMQ_PUBLISH" using
-                        by value conn
-                        by reference exchange
-                        by value 10
-                        by reference routing-key
-                        by value 8
-                        by value 0
-                        by value 0
-                        by reference msg
-                        by value 14
-                        by value props
-                        giving rv.
-
-        if rv = 0
-           call "RMQ_STRERROR" using
-                        by value conn
-                        by reference error-text
-                        by value 50
-           end-call
-
-           display error-text
-           stop run
-        end-if.
-
-        call "RMQ_PROPS_FREE" using by value props.
-        call "RMQ_DISCONNECT" using by value conn.
-        stop run.
-
-end program demo05.
+        identification division.
+        program-id.    demo05.
+        data division.
+        working-storage section.
+
+        01 rv                   binary-long.
+            copy rmqretc.
+
+        01 broker-env           pic x(4) value "TEST".
+        01 conn-rc              binary-long.
+
+        01 exchange             pic x(50) value "amq.direct".
+        01 routing-key          pic x(50) value "test-key".
+        01 msg                  pic x(50) value "A test message".
+        01 content-type         pic x(50) value "text/plain".
+        01 msg-class            pic x(10) value "STANDARD".
+        01 msgcls-rc            binary-long.
+
+            copy rmqenv replacing ==:pfx:== by ==ev==.
+        01 wk-env-header-len    binary-long value 79.
+        01 wk-env-len           binary-long.
+
+        01 wk-today             pic 9(8).
+        01 wk-today-edit        redefines wk-today.
+            05 wk-today-yyyy    pic 9(4).
+            05 wk-today-mm      pic 9(2).
+            05 wk-today-dd      pic 9(2).
+
+        01 delivery-mode        binary-char value 2.
+        01 correlation-id       pic x(50) value spaces.
+        01 app-id               pic x(50) value "DEMO05".
+        01 msg-timestamp        binary-long value 0.
+        01 wk-epoch-day-num     binary-long.
+        01 wk-today-day-num     binary-long.
+        01 error-text           pic x(100).
+        01 wk-fail-message      pic x(279).
+
+        01 conn                 usage pointer.
+        01 props                usage pointer.
+
+        01 wk-now               pic 9(8).
+        01 wk-now-edit          redefines wk-now.
+            05 wk-now-hh        pic 9(2).
+            05 wk-now-mi        pic 9(2).
+            05 wk-now-ss        pic 9(2).
+            05 wk-now-th        pic 9(2).
+
+        01 confirm-timeout-ms   binary-long value 5000.
+        01 confirm-nacked-flag  pic x(1) value "N".
+            88 confirm-was-nacked value "Y".
+
+
+        procedure division.
+
+        main-line.
+            perform load-environment
+            perform connect-to-broker
+            perform enable-publisher-confirms
+            perform build-properties
+            perform build-envelope
+            perform publish-the-message
+            perform disconnect-and-exit.
+
+        load-environment.
+            display "RMQENV" upon environment-name
+            accept broker-env from environment-value
+                on exception
+                    move "TEST" to broker-env
+            end-accept
+
+            display "environment: " broker-env.
+
+        connect-to-broker.
+            call "RMQ0CONN" using "OPEN", broker-env, conn, conn-rc
+            end-call
+
+            if conn-rc not = 0
+                move conn-rc to return-code
+                display "demo05: unable to connect to broker for "
+                        broker-env
+                stop run
+            end-if.
+
+        enable-publisher-confirms.
+            call "RMQ_CONFIRM_SELECT" using
+                            by value conn
+                            giving rv
+
+            if rv = 0
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                move rmq-rc-publish-fail to return-code
+
+                call "RMQ0ERR" using
+                            "DEMO05", "RMQ_CONFIRM_SELECT", rv, spaces,
+                            spaces, error-text
+                end-call
+
+                display error-text
+                stop run
+            end-if.
+
+        build-properties.
+            accept wk-today from date yyyymmdd
+            accept wk-now from time
+            perform compute-msg-timestamp
+
+            perform generate-correlation-id
+
+            call "RMQ0MSGC" using msg-class, delivery-mode,
+                        content-type, msgcls-rc
+            end-call
+
+            call "RMQ0PROP" using delivery-mode, content-type,
+                        correlation-id, app-id, msg-timestamp, props
+            end-call.
+
+        generate-correlation-id.
+            move spaces to correlation-id
+            string "DEMO05-" delimited by size
+                   wk-today delimited by size
+                   wk-now delimited by size
+                   into correlation-id
+            end-string.
+
+       *> ACCEPT ... FROM TIME gives HHMMSSth, not a Unix epoch value --
+       *> derive a real epoch-seconds figure off FUNCTION INTEGER-OF-DATE
+       *> (days since the COBOL base date) so the AMQP timestamp header
+       *> means what a consumer expects it to mean
+        compute-msg-timestamp.
+            compute wk-today-day-num = function integer-of-date(wk-today)
+            compute wk-epoch-day-num = function integer-of-date(19700101)
+            compute msg-timestamp =
+                (wk-today-day-num - wk-epoch-day-num) * 86400
+                + (wk-now-hh * 3600) + (wk-now-mi * 60) + wk-now-ss.
+
+        build-envelope.
+            accept wk-today from date yyyymmdd
+
+            move spaces to ev-envelope
+            string "DEMO05-" delimited by size
+                   wk-today delimited by size
+                   wk-now delimited by size
+                   into ev-env-msg-id
+            end-string
+
+            move "TEST-MESSAGE" to ev-env-msg-type
+
+            string wk-today-yyyy delimited by size
+                   "-" delimited by size
+                   wk-today-mm delimited by size
+                   "-" delimited by size
+                   wk-today-dd delimited by size
+                   into ev-env-produced-date
+            end-string
+            string wk-now-hh delimited by size
+                   ":" delimited by size
+                   wk-now-mi delimited by size
+                   ":" delimited by size
+                   wk-now-ss delimited by size
+                   into ev-env-produced-time
+            end-string
+
+            move function length(function trim(msg)) to ev-env-body-len
+            move msg to ev-env-body
+
+            compute wk-env-len = wk-env-header-len + ev-env-body-len.
+
+        publish-the-message.
+            call "RMQ_PUBLISH" using
+                            by value conn
+                            by reference exchange
+                            by value 10
+                            by reference routing-key
+                            by value 8
+                            by value 1
+                            by value 0
+                            by reference ev-envelope
+                            by value wk-env-len
+                            by value props
+                            giving rv
+
+            if rv = 0
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                move rmq-rc-publish-fail to return-code
+
+                call "RMQ0ERR" using
+                            "DEMO05", "RMQ_PUBLISH", rv, exchange,
+                            routing-key, error-text
+                end-call
+
+                move spaces to wk-fail-message
+                move ev-envelope to wk-fail-message
+                call "RMQ0FAIL" using
+                            "DEMO05", exchange, routing-key,
+                            wk-fail-message, wk-env-len
+                end-call
+
+                display error-text
+                stop run
+            else
+                perform wait-for-publish-confirm
+            end-if.
+
+        wait-for-publish-confirm.
+            call "RMQ_WAIT_CONFIRM" using
+                            by value conn
+                            by value confirm-timeout-ms
+                            by reference confirm-nacked-flag
+                            giving rv
+
+            if rv = 0 or confirm-was-nacked
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                if confirm-was-nacked
+                    move "broker returned the message unconfirmed (nack)"
+                            to error-text
+                end-if
+
+                move rmq-rc-unroutable to return-code
+
+                call "RMQ0ERR" using
+                            "DEMO05", "RMQ_WAIT_CONFIRM", rmq-rc-unroutable,
+                            exchange, routing-key, error-text
+                end-call
+
+                move spaces to wk-fail-message
+                move ev-envelope to wk-fail-message
+                call "RMQ0FAIL" using
+                            "DEMO05", exchange, routing-key,
+                            wk-fail-message, wk-env-len
+                end-call
+
+                display error-text
+                stop run
+            else
+                call "RMQ0AUD" using "DEMO05", exchange, routing-key,
+                            wk-env-len, delivery-mode, ev-envelope
+                end-call
+            end-if.
+
+        disconnect-and-exit.
+            call "RMQ_PROPS_FREE" using by value props
+            call "RMQ0CONN" using "CLOSE", broker-env, conn, conn-rc
+            end-call
+            stop run.
+
+end program demo05.
