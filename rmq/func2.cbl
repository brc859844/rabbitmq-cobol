@@ -11,15 +11,23 @@
         01 odata                usage pointer.
         01 olen                 usage binary-long.
 
+        01 wk-max-idata-len     usage binary-long value 16384.
         01 txt                  pic x(60) based.
 
         procedure division using ctxt, idata, ilen, odata, olen.
 
-        display idata(1:ilen).
+        if ilen > wk-max-idata-len
+            allocate (60) characters initialized returning odata
+            set address of txt to odata
+            move "ERROR: request exceeds maximum input length" to txt
+            move function length(function trim(txt)) to olen
+        else
+            display idata(1:ilen)
 
-        allocate (60) characters initialized returning odata.
-        set address of txt to odata.
-        move "This is the reply" to txt.
-        move 17 to olen.
+            allocate (60) characters initialized returning odata
+            set address of txt to odata
+            move "This is the reply" to txt
+            move 17 to olen
+        end-if.
 
         end program func2.
