@@ -0,0 +1,152 @@
+        identification division.
+        program-id.    rmq0rpc.
+
+       *> rmq0rpc is the shared RPC-call wrapper: it generates its own
+       *> correlation-id for every outbound request instead of trusting
+       *> queue ordering to pair a reply to the call that asked for it,
+       *> and it refuses to hand a reply back to the caller unless the
+       *> reply's correlation-id actually matches what went out.  A
+       *> mismatch is treated the same as a failed call so a caller
+       *> making many calls against one held-open connection (DEMO07)
+       *> never risks crossing one inquiry's answer with another's.
+
+        data division.
+        working-storage section.
+
+            copy rmqretc.
+
+        01  wk-call-seq             binary-long value 0.
+
+        01  wk-today                pic 9(8).
+        01  wk-today-edit           redefines wk-today.
+            05 wk-today-yyyy        pic 9(4).
+            05 wk-today-mm          pic 9(2).
+            05 wk-today-dd          pic 9(2).
+        01  wk-now                  pic 9(8).
+        01  wk-now-edit             redefines wk-now.
+            05 wk-now-hh            pic 9(2).
+            05 wk-now-mi            pic 9(2).
+            05 wk-now-ss            pic 9(2).
+            05 wk-now-th            pic 9(2).
+        01  wk-seq-disp             pic 9(9).
+
+        01  wk-out-correlation-id   pic x(50).
+        01  wk-reply-correlation-id pic x(50).
+        01  wk-rpc-rv               binary-long.
+
+        01  wk-perf-start           pic 9(8).
+        01  wk-perf-start-edit      redefines wk-perf-start.
+            05 wk-perf-start-hh     pic 9(2).
+            05 wk-perf-start-mi     pic 9(2).
+            05 wk-perf-start-ss     pic 9(2).
+            05 wk-perf-start-th     pic 9(2).
+        01  wk-perf-end             pic 9(8).
+        01  wk-perf-end-edit        redefines wk-perf-end.
+            05 wk-perf-end-hh       pic 9(2).
+            05 wk-perf-end-mi       pic 9(2).
+            05 wk-perf-end-ss       pic 9(2).
+            05 wk-perf-end-th       pic 9(2).
+        01  wk-perf-elapsed-ms      binary-long.
+
+        linkage section.
+        01  lk-conn                 usage pointer.
+        01  lk-exchange             pic x(50).
+        01  lk-exchange-len         binary-long.
+        01  lk-routing-key          pic x(50).
+        01  lk-routing-key-len      binary-long.
+        01  lk-request              pic x(50).
+        01  lk-request-len          binary-long.
+        01  lk-reply                pic x(100).
+        01  lk-reply-len            binary-long.
+        01  lk-timeout-ms           binary-long.
+        01  lk-timed-out-flag       pic x(1).
+            88 lk-call-timed-out    value "Y".
+        01  lk-mismatch-flag        pic x(1).
+            88 lk-correlation-mismatch value "Y".
+        01  lk-return-code          binary-long.
+
+        procedure division using lk-conn, lk-exchange, lk-exchange-len,
+                    lk-routing-key, lk-routing-key-len, lk-request,
+                    lk-request-len, lk-reply, lk-reply-len,
+                    lk-timeout-ms, lk-timed-out-flag, lk-mismatch-flag,
+                    lk-return-code.
+
+        main-para.
+            move "N" to lk-mismatch-flag
+            move 0 to lk-return-code
+
+            perform generate-correlation-id
+            perform issue-the-call
+
+            if lk-return-code = 0 and not lk-call-timed-out
+                perform verify-correlation-id
+            end-if.
+
+        main-exit.
+            goback.
+
+        generate-correlation-id.
+            add 1 to wk-call-seq
+            accept wk-today from date yyyymmdd
+            accept wk-now from time
+            move wk-call-seq to wk-seq-disp
+
+            move spaces to wk-out-correlation-id
+            string "RMQ0RPC-" delimited by size
+                   wk-today delimited by size
+                   wk-now delimited by size
+                   wk-seq-disp delimited by size
+                   into wk-out-correlation-id
+            end-string.
+
+        issue-the-call.
+            move spaces to wk-reply-correlation-id
+            accept wk-perf-start from time
+
+            call "RMQ_RPC_CALL_CID" using
+                            by value lk-conn
+                            by reference lk-exchange
+                            by value lk-exchange-len
+                            by reference lk-routing-key
+                            by value lk-routing-key-len
+                            by reference lk-request
+                            by value lk-request-len
+                            by reference lk-reply
+                            by reference lk-reply-len
+                            by value lk-timeout-ms
+                            by reference lk-timed-out-flag
+                            by reference wk-out-correlation-id
+                            by reference wk-reply-correlation-id
+                            giving wk-rpc-rv
+
+            accept wk-perf-end from time
+            perform compute-perf-elapsed-ms
+            call "RMQ0PERF" using "RMQ0RPC", "RMQ_RPC_CALL",
+                        wk-perf-elapsed-ms
+            end-call
+
+            if wk-rpc-rv = 0
+                move rmq-rc-rpc-fail to lk-return-code
+            end-if.
+
+        verify-correlation-id.
+            if wk-reply-correlation-id not = wk-out-correlation-id
+                set lk-correlation-mismatch to true
+                move rmq-rc-rpc-fail to lk-return-code
+            end-if.
+
+        compute-perf-elapsed-ms.
+       *> elapsed time in hundredths of a second, turned into
+       *> milliseconds -- ACCEPT ... FROM TIME is the finest clock
+       *> this shop's runtime gives us
+            compute wk-perf-elapsed-ms =
+                (((wk-perf-end-hh * 3600) + (wk-perf-end-mi * 60)
+                    + wk-perf-end-ss) * 100 + wk-perf-end-th)
+                - (((wk-perf-start-hh * 3600) + (wk-perf-start-mi * 60)
+                    + wk-perf-start-ss) * 100 + wk-perf-start-th)
+            if wk-perf-elapsed-ms < 0
+                add 8640000 to wk-perf-elapsed-ms
+            end-if
+            multiply 10 by wk-perf-elapsed-ms.
+
+        end program rmq0rpc.
