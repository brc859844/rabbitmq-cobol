@@ -0,0 +1,70 @@
+        identification division.
+        program-id.    demo12.
+
+       *> demo12 is the nightly batch driver: the JCL-equivalent step
+       *> chain for the publish window.  It runs the inventory
+       *> health-check (DEMO08), then the batch publisher (DEMO06),
+       *> then the reconciliation report (DEMO11), in that order, the
+       *> same way a job would EXEC one step per PGM and let COND
+       *> codes decide whether the next step runs.  A step that comes
+       *> back with a non-zero return code stops the chain right there
+       *> instead of letting a broken health check or a failed publish
+       *> run silently into a reconciliation report that can't mean
+       *> anything.
+
+        data division.
+        working-storage section.
+
+            copy rmqretc.
+
+        01  wk-step-rc            binary-long.
+        01  wk-stopped-flag       pic x(1) value "N".
+            88 wk-chain-stopped   value "Y".
+
+
+        procedure division.
+
+        main-line.
+            perform run-healthcheck-step
+            if not wk-chain-stopped
+                perform run-publisher-step
+            end-if
+            if not wk-chain-stopped
+                perform run-reconciliation-step
+            end-if
+            perform report-outcome.
+
+        run-healthcheck-step.
+            display "demo12: step 1 -- inventory health check (DEMO08)"
+            call "SYSTEM" using "./demo08"
+            move return-code to wk-step-rc
+            perform check-step-outcome.
+
+        run-publisher-step.
+            display "demo12: step 2 -- batch publisher (DEMO06)"
+            call "SYSTEM" using "./demo06"
+            move return-code to wk-step-rc
+            perform check-step-outcome.
+
+        run-reconciliation-step.
+            display "demo12: step 3 -- reconciliation report (DEMO11)"
+            call "SYSTEM" using "./demo11"
+            move return-code to wk-step-rc
+            perform check-step-outcome.
+
+        check-step-outcome.
+            if wk-step-rc not = 0
+                set wk-chain-stopped to true
+                move wk-step-rc to return-code
+                display "demo12: step failed with return code "
+                        wk-step-rc ", stopping the chain"
+            end-if.
+
+        report-outcome.
+            if wk-chain-stopped
+                display "demo12: batch window ended early"
+            else
+                display "demo12: batch window completed, all steps ok"
+            end-if.
+
+        end program demo12.
