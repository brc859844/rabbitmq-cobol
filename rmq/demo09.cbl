@@ -0,0 +1,105 @@
+        identification division.
+        program-id.    demo09.
+
+       *> demo09 is the operator's queue-purge utility: it purges the
+       *> named queue via the RMQ library so clearing a poisoned queue
+       *> during recovery, or resetting a queue between test cycles,
+       *> is a job-stream step with its own audit trail instead of a
+       *> manual console action in the management UI.  The queue name
+       *> comes from RMQPURGEQ so the same program serves any queue
+       *> without a recompile; it defaults to cobol-queue when that
+       *> variable isn't set.
+
+        data division.
+        working-storage section.
+
+        01  rv                    binary-long.
+            copy rmqretc.
+
+        01  broker-env            pic x(4) value "TEST".
+        01  conn-rc               binary-long.
+
+        01  queue-name            pic x(50) value "cobol-queue".
+        01  queue-name-len        binary-long.
+        01  purged-count          binary-long value 0.
+
+        01  error-text            pic x(100).
+        01  conn                  usage pointer.
+
+
+        procedure division.
+
+        main-line.
+            perform load-environment
+            perform load-queue-name
+            perform connect-to-broker
+            perform purge-the-queue
+            perform disconnect-and-exit.
+
+        load-environment.
+            display "RMQENV" upon environment-name
+            accept broker-env from environment-value
+                on exception
+                    move "TEST" to broker-env
+            end-accept
+
+            display "environment: " broker-env.
+
+        load-queue-name.
+            display "RMQPURGEQ" upon environment-name
+            accept queue-name from environment-value
+                on exception
+                    move "cobol-queue" to queue-name
+            end-accept
+
+            move function length(function trim(queue-name))
+                    to queue-name-len
+
+            display "demo09: purging queue " function trim(queue-name).
+
+        connect-to-broker.
+            call "RMQ0CONN" using "OPEN", broker-env, conn, conn-rc
+            end-call
+
+            if conn-rc not = 0
+                move conn-rc to return-code
+                display "demo09: unable to connect to broker for "
+                        broker-env
+                stop run
+            end-if.
+
+        purge-the-queue.
+            call "RMQ_PURGE_QUEUE" using
+                            by value conn
+                            by reference queue-name
+                            by value queue-name-len
+                            by reference purged-count
+                            giving rv
+
+            if rv = 0
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                move rmq-rc-purge-fail to return-code
+
+                call "RMQ0ERR" using
+                            "DEMO09", "RMQ_PURGE_QUEUE", rv, queue-name,
+                            spaces, error-text
+                end-call
+
+                display error-text
+                stop run
+            else
+                display "demo09: purged " purged-count
+                        " message(s) from " function trim(queue-name)
+            end-if.
+
+        disconnect-and-exit.
+            call "RMQ0CONN" using "CLOSE", broker-env, conn, conn-rc
+            end-call
+            stop run.
+
+        end program demo09.
