@@ -0,0 +1,86 @@
+        identification division.
+        program-id.    rmq0aud.
+
+       *> rmq0aud appends one entry to the durable RMQAUDIT file for
+       *> every message a caller has just published successfully --
+       *> the RMQ0ERR of the happy path.  DEMO01, DEMO05 and DEMO06 all
+       *> call this right after a successful RMQ_PUBLISH.
+
+        environment division.
+        input-output section.
+        file-control.
+            select rmqaudit-file assign to "RMQAUDIT"
+                organization line sequential
+                file status is rmqaudit-status.
+
+        data division.
+        file section.
+        fd  rmqaudit-file.
+            copy rmqaudit replacing ==:pfx:== by ==fp==.
+
+        working-storage section.
+        01  rmqaudit-status        pic xx.
+            88 rmqaudit-ok         value "00", "05".
+
+        01  wk-today               pic 9(8).
+        01  wk-today-edit          redefines wk-today.
+            05 wk-today-yyyy       pic 9(4).
+            05 wk-today-mm         pic 9(2).
+            05 wk-today-dd         pic 9(2).
+        01  wk-now                 pic 9(8).
+        01  wk-now-edit            redefines wk-now.
+            05 wk-now-hh           pic 9(2).
+            05 wk-now-mi           pic 9(2).
+            05 wk-now-ss           pic 9(2).
+            05 wk-now-th           pic 9(2).
+
+        linkage section.
+        01  lk-program             pic x(8).
+        01  lk-exchange            pic x(50).
+        01  lk-routing-key         pic x(50).
+        01  lk-msg-len             binary-long.
+        01  lk-delivery-mode       binary-char.
+        01  lk-message             pic x(279).
+
+        procedure division using lk-program, lk-exchange, lk-routing-key,
+                    lk-msg-len, lk-delivery-mode, lk-message.
+
+        main-para.
+            accept wk-today from date yyyymmdd
+            accept wk-now from time
+
+            move spaces to fp-audit-entry
+            string wk-today-yyyy delimited by size
+                   "-" delimited by size
+                   wk-today-mm delimited by size
+                   "-" delimited by size
+                   wk-today-dd delimited by size
+                   into fp-aud-date
+            end-string
+            string wk-now-hh delimited by size
+                   ":" delimited by size
+                   wk-now-mi delimited by size
+                   ":" delimited by size
+                   wk-now-ss delimited by size
+                   into fp-aud-time
+            end-string
+
+            move lk-program       to fp-aud-program
+            move lk-exchange      to fp-aud-exchange
+            move lk-routing-key   to fp-aud-routing-key
+            move lk-msg-len       to fp-aud-msg-len
+            move lk-delivery-mode to fp-aud-delivery-mode
+            move lk-message       to fp-aud-message
+
+            open extend rmqaudit-file
+            if not rmqaudit-ok
+                open output rmqaudit-file
+            end-if
+
+            write fp-audit-entry
+
+            close rmqaudit-file
+
+            goback.
+
+        end program rmq0aud.
