@@ -0,0 +1,89 @@
+        identification division.
+        program-id.    rmq0err.
+
+       *> rmq0err appends one entry to the dated RMQ error log
+       *> (RMQERRLG) for every RMQ_STRERROR failure raised anywhere in
+       *> the rmq programs -- program name, the call that failed, the
+       *> return code, and the exchange/routing-key in play -- so an
+       *> overnight abend leaves a durable trail instead of whatever
+       *> scrolled off the job log.
+
+        environment division.
+        input-output section.
+        file-control.
+            select rmqerrlg-file assign to "RMQERRLG"
+                organization line sequential
+                file status is rmqerrlg-status.
+
+        data division.
+        file section.
+        fd  rmqerrlg-file.
+            copy rmqerrlg replacing ==:pfx:== by ==fp==.
+
+        working-storage section.
+        01  rmqerrlg-status         pic xx.
+            88 rmqerrlg-ok          value "00", "05".
+
+        01  wk-today                pic 9(8).
+        01  wk-today-edit           redefines wk-today.
+            05 wk-today-yyyy        pic 9(4).
+            05 wk-today-mm          pic 9(2).
+            05 wk-today-dd          pic 9(2).
+        01  wk-now                  pic 9(8).
+        01  wk-now-edit             redefines wk-now.
+            05 wk-now-hh            pic 9(2).
+            05 wk-now-mi            pic 9(2).
+            05 wk-now-ss            pic 9(2).
+            05 wk-now-th            pic 9(2).
+
+        linkage section.
+        01  lk-program              pic x(8).
+        01  lk-failing-call         pic x(24).
+        01  lk-return-code          binary-long.
+        01  lk-exchange             pic x(50).
+        01  lk-routing-key          pic x(50).
+        01  lk-error-text           pic x(100).
+
+        procedure division using lk-program, lk-failing-call,
+                    lk-return-code, lk-exchange, lk-routing-key,
+                    lk-error-text.
+
+        main-para.
+            accept wk-today from date yyyymmdd
+            accept wk-now from time
+
+            move spaces to fp-error-entry
+            string wk-today-yyyy delimited by size
+                   "-" delimited by size
+                   wk-today-mm delimited by size
+                   "-" delimited by size
+                   wk-today-dd delimited by size
+                   into fp-log-date
+            end-string
+            string wk-now-hh delimited by size
+                   ":" delimited by size
+                   wk-now-mi delimited by size
+                   ":" delimited by size
+                   wk-now-ss delimited by size
+                   into fp-log-time
+            end-string
+
+            move lk-program        to fp-program
+            move lk-failing-call   to fp-failing-call
+            move lk-return-code    to fp-return-code
+            move lk-exchange       to fp-exchange
+            move lk-routing-key    to fp-routing-key
+            move lk-error-text     to fp-error-text
+
+            open extend rmqerrlg-file
+            if not rmqerrlg-ok
+                open output rmqerrlg-file
+            end-if
+
+            write fp-error-entry
+
+            close rmqerrlg-file
+
+            goback.
+
+        end program rmq0err.
