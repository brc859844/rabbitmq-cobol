@@ -0,0 +1,130 @@
+        identification division.
+        program-id.    rmq0msgc.
+
+       *> rmq0msgc is the shared message-class lookup: a caller asks
+       *> for a class name (e.g. "STANDARD", "NOTIFY") and gets back
+       *> the delivery-mode and content-type that class carries on
+       *> RMQTXN0PROP, so a new message type is a row on the RMQMSGCLS
+       *> parmlib file, not a new publisher program or another pair of
+       *> inline literals.  The table is loaded once per run and
+       *> cached the same way RMQ0CONN caches its connection handle --
+       *> a batch publisher calling this once per transaction doesn't
+       *> re-read the parmlib file every time.  A class name not found
+       *> on the table falls back to the DEFAULT row the same way
+       *> RMQFANOUT falls back to the record's own destination.
+
+        environment division.
+        input-output section.
+        file-control.
+            select rmqmsgcls-file assign to "RMQMSGCLS"
+                organization line sequential
+                file status is rmqmsgcls-status.
+
+        data division.
+        file section.
+        fd  rmqmsgcls-file.
+            copy rmqmsgcl replacing ==:pfx:== by ==fp==.
+
+        working-storage section.
+        01  rmqmsgcls-status        pic xx.
+            88 rmqmsgcls-ok         value "00".
+            88 rmqmsgcls-eof        value "10".
+
+        01  wk-loaded-flag          pic x(1) value "N".
+            88 wk-table-loaded      value "Y".
+
+        01  msgcls-table.
+            05 msgcls-count         binary-long value 0.
+            05 msgcls-entry         occurs 50 times indexed by msgcls-idx.
+                10 msgcls-name           pic x(10).
+                10 msgcls-delivery-mode  pic 9(1).
+                10 msgcls-content-type   pic x(30).
+
+        01  wk-found-flag           pic x(1) value "N".
+            88 wk-entry-found       value "Y".
+
+        01  wk-lookup-class-name    pic x(10).
+
+        linkage section.
+        01  lk-class-name           pic x(10).
+        01  lk-delivery-mode        binary-char.
+        01  lk-content-type         pic x(50).
+        01  lk-return-code          binary-long.
+
+        procedure division using lk-class-name, lk-delivery-mode,
+                    lk-content-type, lk-return-code.
+
+        main-para.
+            move 0 to lk-return-code
+
+            if not wk-table-loaded
+                perform load-msgcls-table
+                set wk-table-loaded to true
+            end-if
+
+            move lk-class-name to wk-lookup-class-name
+            perform find-msgcls-entry
+
+            if not wk-entry-found
+                move "DEFAULT" to wk-lookup-class-name
+                perform find-msgcls-entry
+            end-if
+
+            if wk-entry-found
+                move msgcls-delivery-mode(msgcls-idx) to lk-delivery-mode
+                move spaces to lk-content-type
+                move msgcls-content-type(msgcls-idx) to lk-content-type
+            else
+                move 2 to lk-delivery-mode
+                move "text/plain" to lk-content-type
+                move 36 to lk-return-code
+            end-if.
+
+        main-exit.
+            goback.
+
+        load-msgcls-table.
+            move 0 to msgcls-count
+            open input rmqmsgcls-file
+
+            if rmqmsgcls-ok
+                perform read-next-msgcls-entry
+                    with test after
+                    until rmqmsgcls-eof
+
+                close rmqmsgcls-file
+            end-if.
+
+        read-next-msgcls-entry.
+            read rmqmsgcls-file
+                at end
+                    set rmqmsgcls-eof to true
+                not at end
+                    if msgcls-count > 49
+                        move 36 to lk-return-code
+                        display "rmq0msgc: RMQMSGCLS has more than 50 entries"
+                        stop run
+                    end-if
+                    add 1 to msgcls-count
+                    move fp-msgcls-name          to msgcls-name(msgcls-count)
+                    move fp-msgcls-delivery-mode
+                            to msgcls-delivery-mode(msgcls-count)
+                    move fp-msgcls-content-type
+                            to msgcls-content-type(msgcls-count)
+            end-read.
+
+        find-msgcls-entry.
+            move "N" to wk-found-flag
+            move 1 to msgcls-idx
+            perform search-msgcls-entry
+                with test after
+                until wk-entry-found or msgcls-idx > msgcls-count.
+
+        search-msgcls-entry.
+            if msgcls-name(msgcls-idx) = wk-lookup-class-name
+                set wk-entry-found to true
+            else
+                add 1 to msgcls-idx
+            end-if.
+
+        end program rmq0msgc.
