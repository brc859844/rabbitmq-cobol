@@ -1,117 +1,321 @@
-        identification division.
-        program-id.    demo03.
-        data division.
-        working-storage section.
-
-        01 rv                   binary-long.
-        01 len                  binary-long.
-
-        01 url                  pic x(50) value "amqp://guest:guest@10.10.116.196:5672".
-        01 exchange             pic x(50) value "cobol-exchange".
-        01 exchange-type        pic x(50) value "direct".
-        01 binding-key          pic x(50) value "cobol-key".
-        01 queue-name           pic x(50) value "cobol-queue".
-
-        01 passive              binary-long value 0.
-        01 durable              binary-long value 1.
-        01 exclusive-flag       binary-long value 0.
-        01 auto-delete          binary-long value 0.
-
-        01 error-text           pic x(100).
-
-        01 conn                 usage pointer.
-
-
-        procedure division.
-
-        move length of url to len.
-        call "RMQ_CONNECT" using
-                        by reference conn
-                        by reference url
-                        by value len
-                        giving rv.
-
-        if rv = 0
-           call "RMQ_STRERROR" using
-                        by value 0
-                        by reference error-text
-                        by value 50
-           end-call
-
-           display error-text
-           stop run
-        end-if.
-
-        call "RMQ_DECLARE_EXCHANGE" using
-                        by value conn
-                        by reference exchange
-                        by value 14
-                        by reference exchange-type
-                        by value 6
-                        by value passive
-                        by value durable
-                        by value 0
-                        giving rv.
-
-        if rv = 0
-           call "RMQ_STRERROR" using
-                        by value 0
-                        by reference error-text
-                        by value 50
-           end-call
-
-           display error-text
-           stop run
-        end-if.
-
-        call "RMQ_DECLARE_QUEUE" using
-                        by value conn
-                        by reference queue-name
-                        by value 11
-                        by value 0
-                        by value 0
-                        by value passive
-                        by value durable
-                        by value exclusive-flag
-                        by value auto-delete
-                        by value 0
-                        giving rv.
-
-        if rv = 0
-           call "RMQ_STRERROR" using
-                        by value 0
-                        by reference error-text
-                        by value 50
-           end-call
-
-           display error-text
-           stop run
-        end-if.
-
-
-        call "RMQ_BIND_QUEUE" using
-                        by value conn
-                        by reference queue-name
-                        by value 11
-                        by reference exchange
-                        by value 14
-                        by reference binding-key
-                        by value 9
-                        by value 0
-                        giving rv.
-
-        if rv = 0
-           call "RMQ_STRERROR" using
-                        by value conn
-                        by reference error-text
-                        by value 50
-           end-call
-
-           display error-text
-           stop run
-        end-if.
-
-        call "RMQ_DISCONNECT" using by value conn.
-        stop run.
-
-end program demo03.
+        identification division.
+        program-id.    demo03.
+        environment division.
+        input-output section.
+        file-control.
+            select rmqbinds-file assign to "RMQBINDS"
+                organization line sequential
+                file status is rmqbinds-status.
+
+        data division.
+        file section.
+        fd  rmqbinds-file.
+            copy rmqbinds replacing ==:pfx:== by ==fp==.
+
+        working-storage section.
+
+        01 rv                   binary-long.
+            copy rmqretc.
+
+        01 broker-env           pic x(4) value "TEST".
+        01 conn-rc              binary-long.
+
+        01 exchange             pic x(50) value "cobol-exchange".
+        01 exchange-type        pic x(50) value "direct".
+        01 queue-name           pic x(50) value "cobol-queue".
+
+        01 rmqbinds-status      pic xx.
+            88 rmqbinds-ok      value "00".
+            88 rmqbinds-eof     value "10".
+
+       *> cobol-queue answers to more than one routing key, so it is
+       *> bound once per entry in this table instead of just once --
+       *> loaded from the RMQBINDS parmlib file so adding a fourth key
+       *> is a data change here, not a recompile of this program
+        01 binding-table.
+            05 binding-count    binary-long value 0.
+            05 binding-entry    occurs 50 times indexed by bind-idx.
+                10 binding-queue-name pic x(50).
+                10 binding-key        pic x(50).
+
+        01 passive              binary-long value 0.
+        01 durable              binary-long value 1.
+        01 exclusive-flag       binary-long value 0.
+        01 auto-delete          binary-long value 0.
+
+        01 dlx-exchange         pic x(50) value "cobol-dlx".
+        01 dlx-exchange-type    pic x(50) value "fanout".
+        01 dlx-arg-key          pic x(30) value "x-dead-letter-exchange".
+        01 queue-ttl-ms         binary-long value 60000.
+        01 ttl-arg-key          pic x(30) value "x-message-ttl".
+        01 queue-args           usage pointer.
+
+        01 error-text           pic x(100).
+        01 wk-collision-count   binary-long value 0.
+
+        01 conn                 usage pointer.
+
+
+        procedure division.
+
+        main-line.
+            perform load-environment
+            perform load-binding-table
+            perform connect-to-broker
+            perform declare-the-exchange
+            perform declare-the-dlx-exchange
+            perform build-queue-args
+            perform declare-the-queue
+            perform bind-the-queue
+            perform disconnect-and-exit.
+
+        load-environment.
+            display "RMQENV" upon environment-name
+            accept broker-env from environment-value
+                on exception
+                    move "TEST" to broker-env
+            end-accept
+
+            display "environment: " broker-env.
+
+        connect-to-broker.
+            call "RMQ0CONN" using "OPEN", broker-env, conn, conn-rc
+            end-call
+
+            if conn-rc not = 0
+                move conn-rc to return-code
+                display "demo03: unable to connect to broker for "
+                        broker-env
+                stop run
+            end-if.
+
+        declare-the-exchange.
+            call "RMQ_DECLARE_EXCHANGE" using
+                            by value conn
+                            by reference exchange
+                            by value 14
+                            by reference exchange-type
+                            by value 6
+                            by value passive
+                            by value durable
+                            by value 0
+                            giving rv
+
+            if rv = 0
+                call "RMQ_STRERROR" using
+                            by value 0
+                            by reference error-text
+                            by value 50
+                end-call
+
+                perform classify-declare-failure
+
+                call "RMQ0ERR" using
+                            "DEMO03", "RMQ_DECLARE_EXCHANGE", rv, exchange,
+                            spaces, error-text
+                end-call
+
+                if return-code = rmq-rc-declare-collision
+                    display "DEMO03: exchange " function trim(exchange)
+                             " already exists with incompatible"
+                             " settings -- ops must fix configuration,"
+                             " not retry"
+                else
+                    display error-text
+                end-if
+                stop run
+            end-if.
+
+       *> cobol-dlx is the dead-letter exchange named on the queue
+       *> arguments build-queue-args attaches below -- it has to exist
+       *> before a message can actually be dead-lettered to it, so it
+       *> gets declared here the same way cobol-exchange is
+            declare-the-dlx-exchange.
+            call "RMQ_DECLARE_EXCHANGE" using
+                            by value conn
+                            by reference dlx-exchange
+                            by value function length(function trim(dlx-exchange))
+                            by reference dlx-exchange-type
+                            by value function length(function trim(dlx-exchange-type))
+                            by value passive
+                            by value durable
+                            by value 0
+                            giving rv
+
+            if rv = 0
+                call "RMQ_STRERROR" using
+                            by value 0
+                            by reference error-text
+                            by value 50
+                end-call
+
+                perform classify-declare-failure
+
+                call "RMQ0ERR" using
+                            "DEMO03", "RMQ_DECLARE_EXCHANGE", rv,
+                            dlx-exchange, spaces, error-text
+                end-call
+
+                if return-code = rmq-rc-declare-collision
+                    display "DEMO03: exchange " function trim(dlx-exchange)
+                             " already exists with incompatible"
+                             " settings -- ops must fix configuration,"
+                             " not retry"
+                else
+                    display error-text
+                end-if
+                stop run
+            end-if.
+
+        build-queue-args.
+            call "RMQ_ARGS_NEW" giving queue-args
+
+            call "RMQ_ARGS_SET_STRING" using
+                            by value queue-args
+                            by reference dlx-arg-key
+                            by value function length(function trim(dlx-arg-key))
+                            by reference dlx-exchange
+                            by value function length(function trim(dlx-exchange))
+            end-call
+
+            call "RMQ_ARGS_SET_INT" using
+                            by value queue-args
+                            by reference ttl-arg-key
+                            by value function length(function trim(ttl-arg-key))
+                            by value queue-ttl-ms
+            end-call.
+
+        declare-the-queue.
+            call "RMQ_DECLARE_QUEUE" using
+                            by value conn
+                            by reference queue-name
+                            by value 11
+                            by value 0
+                            by value 0
+                            by value passive
+                            by value durable
+                            by value exclusive-flag
+                            by value auto-delete
+                            by value queue-args
+                            giving rv
+
+            call "RMQ_ARGS_FREE" using by value queue-args
+
+            if rv = 0
+                call "RMQ_STRERROR" using
+                            by value 0
+                            by reference error-text
+                            by value 50
+                end-call
+
+                perform classify-declare-failure
+
+                call "RMQ0ERR" using
+                            "DEMO03", "RMQ_DECLARE_QUEUE", rv, queue-name,
+                            spaces, error-text
+                end-call
+
+                if return-code = rmq-rc-declare-collision
+                    display "DEMO03: queue " function trim(queue-name)
+                             " already exists with incompatible"
+                             " settings -- ops must fix configuration,"
+                             " not retry"
+                else
+                    display error-text
+                end-if
+                stop run
+            end-if.
+
+        classify-declare-failure.
+       *> a declare can fail because the exchange/queue already
+       *> exists with different durability/type/argument settings --
+       *> a configuration problem ops has to fix, not a transient
+       *> connection blip worth retrying.  The broker reports that
+       *> case as a PRECONDITION_FAILED channel error in the message
+       *> text, which is the only place the distinction shows up
+       *> since RMQ_DECLARE_EXCHANGE/QUEUE only give back a plain
+       *> success/failure flag
+            move 0 to wk-collision-count
+            inspect error-text tallying wk-collision-count
+                    for all "PRECONDITION_FAILED"
+            if wk-collision-count > 0
+                move rmq-rc-declare-collision to return-code
+            else
+                move rmq-rc-declare-fail to return-code
+            end-if.
+
+        load-binding-table.
+            move 0 to binding-count
+            open input rmqbinds-file
+
+            if not rmqbinds-ok
+                move rmq-rc-file-error to return-code
+                display "demo03: unable to open binding table"
+                stop run
+            end-if
+
+            perform read-next-binding-entry
+                with test after
+                until rmqbinds-eof
+
+            close rmqbinds-file.
+
+        read-next-binding-entry.
+            read rmqbinds-file
+                at end
+                    set rmqbinds-eof to true
+                not at end
+                    if binding-count > 49
+                        move rmq-rc-bad-parm to return-code
+                        display "demo03: RMQBINDS has more than 50 entries"
+                        stop run
+                    end-if
+                    add 1 to binding-count
+                    move fp-binding-queue-name
+                            to binding-queue-name(binding-count)
+                    move fp-binding-key
+                            to binding-key(binding-count)
+            end-read.
+
+        bind-the-queue.
+            perform bind-one-key
+                varying bind-idx from 1 by 1
+                until bind-idx > binding-count.
+
+        bind-one-key.
+            call "RMQ_BIND_QUEUE" using
+                            by value conn
+                            by reference binding-queue-name(bind-idx)
+                            by value function length(function trim(binding-queue-name(bind-idx)))
+                            by reference exchange
+                            by value 14
+                            by reference binding-key(bind-idx)
+                            by value function length(function trim(binding-key(bind-idx)))
+                            by value 0
+                            giving rv
+
+            if rv = 0
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                move rmq-rc-bind-fail to return-code
+
+                call "RMQ0ERR" using
+                            "DEMO03", "RMQ_BIND_QUEUE", rv,
+                            binding-queue-name(bind-idx),
+                            binding-key(bind-idx), error-text
+                end-call
+
+                display error-text
+                stop run
+            end-if.
+
+        disconnect-and-exit.
+            call "RMQ0CONN" using "CLOSE", broker-env, conn, conn-rc
+            end-call
+            stop run.
+
+end program demo03.
