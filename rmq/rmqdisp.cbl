@@ -0,0 +1,344 @@
+        identification division.
+        program-id.    rmqdisp.
+
+       *> rmqdisp is the message-driven front end for the RPC-style
+       *> handlers under this directory (MY_SVC1, FUNC1, FUNC2, and
+       *> whatever gets added next).  It drains cobol-queue, looks the
+       *> inbound routing key up in the RMQSVCRG service registry to
+       *> find which program handles it, and CALLs that program.  Any
+       *> reply the handler produces goes back to the requester's
+       *> reply-to queue.  Adding a service means adding a line to
+       *> RMQSVCRG, not a new branch in here.
+
+        environment division.
+        input-output section.
+        file-control.
+            select rmqsvcrg-file assign to "RMQSVCRG"
+                organization line sequential
+                file status is rmqsvcrg-status.
+
+        data division.
+        file section.
+        fd  rmqsvcrg-file.
+            copy rmqsvcrg replacing ==:pfx:== by ==fp==.
+
+        working-storage section.
+
+        01  rmqsvcrg-status         pic xx.
+            88 rmqsvcrg-ok          value "00".
+            88 rmqsvcrg-eof         value "10".
+
+        01  rv                     binary-long.
+            copy rmqretc.
+
+        01  broker-env             pic x(4) value "TEST".
+        01  conn-rc                binary-long.
+
+        01  queue-name             pic x(50) value "cobol-queue".
+        01  queue-name-len         binary-long value 11.
+        01  consume-timeout-ms     binary-long value 5000.
+
+        01  error-text             pic x(100).
+        01  conn                   usage pointer.
+
+       *> in-memory copy of the RMQSVCRG service registry, loaded once
+       *> at startup and searched for every message that comes off the
+       *> queue
+        01  svc-registry-table.
+            05 svc-registry-count  binary-long value 0.
+            05 svc-registry-entry  occurs 50 times indexed by svc-idx.
+                10 svc-routing-key         pic x(50).
+                10 svc-program-id          pic x(8).
+                10 svc-max-input-len       pic 9(5).
+                10 svc-calling-convention  pic x(1).
+                    88 svc-conv-buffer     value "B".
+
+        01  wk-found-flag          pic x(1) value "N".
+            88 wk-entry-found      value "Y".
+
+       *> one message pulled off cobol-queue
+        01  msg-received-flag      pic x(1) value "N".
+            88 msg-was-received    value "Y".
+        01  msg-routing-key        pic x(50).
+        01  msg-routing-key-len    binary-long.
+        01  msg-reply-to           pic x(50).
+        01  msg-correlation-id     pic x(50).
+        01  msg-buffer             pic x(16384).
+        01  msg-buffer-ptr         usage pointer.
+        01  msg-len                binary-long.
+
+        01  reply-exchange         pic x(50) value spaces.
+        01  reply-view             pic x(16384) based.
+
+        01  wk-ctxt                usage pointer.
+        01  wk-odata               usage pointer.
+        01  wk-olen                binary-long value 0.
+        01  wk-program-name        pic x(8).
+
+        01  wk-done-flag           pic x(1) value "N".
+            88 wk-all-done         value "Y".
+
+        01  wk-perf-start          pic 9(8).
+        01  wk-perf-start-edit     redefines wk-perf-start.
+            05 wk-perf-start-hh    pic 9(2).
+            05 wk-perf-start-mi    pic 9(2).
+            05 wk-perf-start-ss    pic 9(2).
+            05 wk-perf-start-th    pic 9(2).
+        01  wk-perf-end            pic 9(8).
+        01  wk-perf-end-edit       redefines wk-perf-end.
+            05 wk-perf-end-hh      pic 9(2).
+            05 wk-perf-end-mi      pic 9(2).
+            05 wk-perf-end-ss      pic 9(2).
+            05 wk-perf-end-th      pic 9(2).
+        01  wk-perf-elapsed-ms     binary-long.
+
+
+        procedure division.
+
+        main-line.
+            perform load-environment
+            perform connect-to-broker
+            perform load-service-registry
+            perform consume-loop until wk-all-done
+            perform disconnect-and-exit.
+
+        load-environment.
+            display "RMQENV" upon environment-name
+            accept broker-env from environment-value
+                on exception
+                    move "TEST" to broker-env
+            end-accept
+
+            display "environment: " broker-env.
+
+        connect-to-broker.
+            call "RMQ0CONN" using "OPEN", broker-env, conn, conn-rc
+            end-call
+
+            if conn-rc not = 0
+                move conn-rc to return-code
+                display "rmqdisp: unable to connect to broker for "
+                        broker-env
+                stop run
+            end-if.
+
+        load-service-registry.
+            move 0 to svc-registry-count
+            open input rmqsvcrg-file
+
+            if not rmqsvcrg-ok
+                move rmq-rc-file-error to return-code
+                display "rmqdisp: unable to open service registry"
+                stop run
+            end-if
+
+            perform read-next-registry-entry
+                with test after
+                until rmqsvcrg-eof
+
+            close rmqsvcrg-file.
+
+        read-next-registry-entry.
+            read rmqsvcrg-file
+                at end
+                    set rmqsvcrg-eof to true
+                not at end
+                    if svc-registry-count > 49
+                        move rmq-rc-bad-parm to return-code
+                        display
+                            "rmqdisp: RMQSVCRG has more than 50 entries"
+                        stop run
+                    end-if
+                    add 1 to svc-registry-count
+                    move fp-routing-key         to svc-routing-key(svc-registry-count)
+                    move fp-program-id          to svc-program-id(svc-registry-count)
+                    move fp-max-input-len       to svc-max-input-len(svc-registry-count)
+                    move fp-calling-convention  to svc-calling-convention(svc-registry-count)
+            end-read.
+
+        consume-loop.
+            accept wk-perf-start from time
+            call "RMQ_CONSUME_MESSAGE" using
+                            by value conn
+                            by reference queue-name
+                            by value queue-name-len
+                            by value consume-timeout-ms
+                            by reference msg-received-flag
+                            by reference msg-routing-key
+                            by reference msg-routing-key-len
+                            by reference msg-reply-to
+                            by reference msg-correlation-id
+                            by reference msg-buffer
+                            by reference msg-len
+                            giving rv
+            accept wk-perf-end from time
+            perform compute-perf-elapsed-ms
+            call "RMQ0PERF" using "RMQDISP", "RMQ_CONSUME_MESSAGE",
+                        wk-perf-elapsed-ms
+            end-call
+
+            if rv = 0
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                move rmq-rc-consume-fail to return-code
+
+                call "RMQ0ERR" using
+                            "RMQDISP", "RMQ_CONSUME_MESSAGE", rv, spaces,
+                            spaces, error-text
+                end-call
+
+                display error-text
+                set wk-all-done to true
+            else
+                if msg-was-received
+                    perform dispatch-message
+                else
+                    *> queue is empty -- this drain pass is done
+                    set wk-all-done to true
+                end-if
+            end-if.
+
+        compute-perf-elapsed-ms.
+       *> elapsed time in hundredths of a second, turned into
+       *> milliseconds -- ACCEPT ... FROM TIME is the finest clock
+       *> this shop's runtime gives us
+            compute wk-perf-elapsed-ms =
+                (((wk-perf-end-hh * 3600) + (wk-perf-end-mi * 60)
+                    + wk-perf-end-ss) * 100 + wk-perf-end-th)
+                - (((wk-perf-start-hh * 3600) + (wk-perf-start-mi * 60)
+                    + wk-perf-start-ss) * 100 + wk-perf-start-th)
+            if wk-perf-elapsed-ms < 0
+                add 8640000 to wk-perf-elapsed-ms
+            end-if
+            multiply 10 by wk-perf-elapsed-ms.
+
+        dispatch-message.
+            move "N" to wk-found-flag
+            move 1 to svc-idx
+            perform find-registry-entry
+                with test after
+                until wk-entry-found or svc-idx > svc-registry-count
+
+            if not wk-entry-found
+                perform log-unhandled-routing-key
+            else
+                if msg-len > svc-max-input-len(svc-idx)
+                    perform log-oversize-message
+                else
+                    perform call-the-handler
+                end-if
+            end-if.
+
+        find-registry-entry.
+            if svc-routing-key(svc-idx) = msg-routing-key
+                set wk-entry-found to true
+            else
+                add 1 to svc-idx
+            end-if.
+
+        log-unhandled-routing-key.
+            move spaces to error-text
+            string "no handler registered for routing key "
+                        delimited by size
+                   function trim(msg-routing-key) delimited by size
+                   into error-text
+            end-string
+
+            call "RMQ0ERR" using
+                        "RMQDISP", "DISPATCH", 0, spaces,
+                        msg-routing-key, error-text
+            end-call
+
+            display error-text.
+
+        log-oversize-message.
+            move spaces to error-text
+            string "message for " delimited by size
+                   function trim(msg-routing-key) delimited by size
+                   " exceeds handler's max input length" delimited by size
+                   into error-text
+            end-string
+
+            call "RMQ0ERR" using
+                        "RMQDISP", "DISPATCH", 0, spaces,
+                        msg-routing-key, error-text
+            end-call
+
+            display error-text.
+
+        call-the-handler.
+            move svc-program-id(svc-idx) to wk-program-name
+            move 0 to wk-olen
+            set wk-odata to null
+            set wk-ctxt to null
+
+       *> MY_SVC1's idata is a direct PIC X(16384) LINKAGE item, the
+       *> same shape as msg-buffer, so it can take msg-buffer by
+       *> reference.  Every other registered handler declares idata
+       *> as USAGE POINTER and SET ADDRESSes its own based view onto
+       *> it, so it needs the address of msg-buffer passed as a
+       *> pointer value, not the buffer aliased onto a pointer slot.
+            if svc-conv-buffer(svc-idx)
+                call wk-program-name using
+                            by reference wk-ctxt
+                            by reference msg-buffer
+                            by reference msg-len
+                            by reference wk-odata
+                            by reference wk-olen
+                end-call
+            else
+                set msg-buffer-ptr to address of msg-buffer
+                call wk-program-name using
+                            by reference wk-ctxt
+                            by reference msg-buffer-ptr
+                            by reference msg-len
+                            by reference wk-odata
+                            by reference wk-olen
+                end-call
+            end-if
+
+            if wk-olen > 0 and msg-reply-to not = spaces
+                perform publish-the-reply
+            end-if.
+
+        publish-the-reply.
+            set address of reply-view to wk-odata
+
+            call "RMQ_PUBLISH" using
+                            by value conn
+                            by reference reply-exchange
+                            by value 0
+                            by reference msg-reply-to
+                            by value function length(function trim(msg-reply-to))
+                            by value 0
+                            by value 0
+                            by reference reply-view
+                            by value wk-olen
+                            by value 0
+                            giving rv
+
+            if rv = 0
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                call "RMQ0ERR" using
+                            "RMQDISP", "RMQ_PUBLISH", rv, reply-exchange,
+                            msg-reply-to, error-text
+                end-call
+
+                display error-text
+            end-if.
+
+        disconnect-and-exit.
+            call "RMQ0CONN" using "CLOSE", broker-env, conn, conn-rc
+            end-call
+            stop run.
+
+        end program rmqdisp.
