@@ -0,0 +1,94 @@
+        identification division.
+        program-id.    rmq0parm.
+
+       *> rmq0parm looks up one broker environment (TEST or PROD) in
+       *> the RMQPARMS parmlib file and hands back a ready-to-use
+       *> connect URL.  This is the one place a broker host, vhost,
+       *> or credential change has to happen -- callers no longer
+       *> carry any of that in WORKING-STORAGE.
+
+        environment division.
+        input-output section.
+        file-control.
+            select rmqparms-file assign to "RMQPARMS"
+                organization line sequential
+                file status is rmqparms-status.
+
+        data division.
+        file section.
+        fd  rmqparms-file.
+            copy rmqparm replacing ==:pfx:== by ==fp==.
+
+        working-storage section.
+        01  rmqparms-status         pic xx.
+            88 rmqparms-ok          value "00".
+            88 rmqparms-eof         value "10".
+
+        01  wk-found-flag           pic x(1) value "N".
+            88 wk-entry-found       value "Y".
+
+        01  wk-port-edit            pic zzzz9.
+
+        linkage section.
+        01  lk-req-environment          pic x(4).
+            copy rmqparm replacing ==:pfx:== by ==lk==.
+            copy rmqpurl replacing ==:pfx:== by ==lk==.
+        01  lk-return-code          binary-long.
+
+        procedure division using lk-req-environment, lk-parm-entry,
+                    lk-parm-url, lk-return-code.
+
+        main-para.
+            move 0 to lk-return-code
+            move "N" to wk-found-flag
+            open input rmqparms-file
+            if not rmqparms-ok
+                move 36 to lk-return-code
+                go to main-exit
+            end-if
+
+            perform read-next-parm
+                until rmqparms-eof or wk-entry-found
+
+            close rmqparms-file
+
+            if not wk-entry-found
+                move 36 to lk-return-code
+                go to main-exit
+            end-if
+
+            perform build-connect-url.
+
+        main-exit.
+            goback.
+
+        read-next-parm.
+            read rmqparms-file
+                at end
+                    set rmqparms-eof to true
+                not at end
+                    if fp-environment = lk-req-environment
+                        move fp-parm-entry to lk-parm-entry
+                        set wk-entry-found to true
+                    end-if
+            end-read.
+
+        build-connect-url.
+            move lk-port to wk-port-edit
+            move spaces to lk-parm-url
+            string
+                function trim(lk-scheme) delimited by size
+                "://" delimited by size
+                function trim(lk-userid) delimited by size
+                ":" delimited by size
+                function trim(lk-password) delimited by size
+                "@" delimited by size
+                function trim(lk-host) delimited by size
+                ":" delimited by size
+                function trim(wk-port-edit) delimited by size
+                function trim(lk-vhost) delimited by size
+                into lk-url
+            end-string
+            move function length(function trim(lk-url)) to lk-url-len.
+
+        end program rmq0parm.
