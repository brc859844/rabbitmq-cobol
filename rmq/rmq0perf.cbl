@@ -0,0 +1,81 @@
+        identification division.
+        program-id.    rmq0perf.
+
+       *> rmq0perf appends one entry to the durable RMQPERF file for
+       *> every timed RMQ_* call anywhere in the rmq programs -- how
+       *> long the call took, in milliseconds -- so a tight batch
+       *> window that finishes late can be diagnosed by looking at
+       *> where the time actually went instead of guessing whether it
+       *> was broker latency, network, or our own loop.
+
+        environment division.
+        input-output section.
+        file-control.
+            select rmqperf-file assign to "RMQPERF"
+                organization line sequential
+                file status is rmqperf-status.
+
+        data division.
+        file section.
+        fd  rmqperf-file.
+            copy rmqperf replacing ==:pfx:== by ==fp==.
+
+        working-storage section.
+        01  rmqperf-status          pic xx.
+            88 rmqperf-ok           value "00", "05".
+
+        01  wk-today                pic 9(8).
+        01  wk-today-edit           redefines wk-today.
+            05 wk-today-yyyy        pic 9(4).
+            05 wk-today-mm          pic 9(2).
+            05 wk-today-dd          pic 9(2).
+        01  wk-now                  pic 9(8).
+        01  wk-now-edit             redefines wk-now.
+            05 wk-now-hh            pic 9(2).
+            05 wk-now-mi            pic 9(2).
+            05 wk-now-ss            pic 9(2).
+            05 wk-now-th            pic 9(2).
+
+        linkage section.
+        01  lk-program              pic x(8).
+        01  lk-call                 pic x(24).
+        01  lk-elapsed-ms           binary-long.
+
+        procedure division using lk-program, lk-call, lk-elapsed-ms.
+
+        main-para.
+            accept wk-today from date yyyymmdd
+            accept wk-now from time
+
+            move spaces to fp-perf-entry
+            string wk-today-yyyy delimited by size
+                   "-" delimited by size
+                   wk-today-mm delimited by size
+                   "-" delimited by size
+                   wk-today-dd delimited by size
+                   into fp-perf-date
+            end-string
+            string wk-now-hh delimited by size
+                   ":" delimited by size
+                   wk-now-mi delimited by size
+                   ":" delimited by size
+                   wk-now-ss delimited by size
+                   into fp-perf-time
+            end-string
+
+            move lk-program     to fp-perf-program
+            move lk-call        to fp-perf-call
+            move lk-elapsed-ms  to fp-perf-elapsed-ms
+
+            open extend rmqperf-file
+            if not rmqperf-ok
+                open output rmqperf-file
+            end-if
+
+            write fp-perf-entry
+
+            close rmqperf-file
+
+            goback.
+
+        end program rmq0perf.
