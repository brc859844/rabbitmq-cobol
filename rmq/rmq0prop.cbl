@@ -0,0 +1,74 @@
+        identification division.
+        program-id.    rmq0prop.
+
+       *> rmq0prop builds a standard AMQP properties set: delivery
+       *> mode and content type are always carried, and correlation
+       *> id, app id and a unix-epoch timestamp are added only when
+       *> the caller actually supplied one, so a program that has no
+       *> correlation id to send doesn't have to fake one just to call
+       *> this.  Centralizing this here means the set of properties a
+       *> message carries only needs to change in one place.
+
+        data division.
+        working-storage section.
+            copy rmqprops.
+
+        linkage section.
+        01  lk-delivery-mode        binary-char.
+        01  lk-content-type         pic x(50).
+        01  lk-correlation-id       pic x(50).
+        01  lk-app-id               pic x(50).
+        01  lk-timestamp            binary-long.
+        01  lk-props                usage pointer.
+
+        procedure division using lk-delivery-mode, lk-content-type,
+                    lk-correlation-id, lk-app-id, lk-timestamp,
+                    lk-props.
+
+        main-para.
+            call "RMQ_PROPS_NEW" giving lk-props
+
+            call "RMQ_PROPS_SET" using
+                            by value lk-props
+                            by value AMQP_BASIC_DELIVERY_MODE_FLAG
+                            by reference lk-delivery-mode
+                            by value 0
+            end-call
+
+            call "RMQ_PROPS_SET" using
+                            by value lk-props
+                            by value AMQP_BASIC_CONTENT_TYPE_FLAG
+                            by reference lk-content-type
+                            by value function length(function trim(lk-content-type))
+            end-call
+
+            if lk-correlation-id not = spaces
+                call "RMQ_PROPS_SET" using
+                                by value lk-props
+                                by value AMQP_BASIC_CORRELATION_ID_FLAG
+                                by reference lk-correlation-id
+                                by value function length(function trim(lk-correlation-id))
+                end-call
+            end-if
+
+            if lk-app-id not = spaces
+                call "RMQ_PROPS_SET" using
+                                by value lk-props
+                                by value AMQP_BASIC_APP_ID_FLAG
+                                by reference lk-app-id
+                                by value function length(function trim(lk-app-id))
+                end-call
+            end-if
+
+            if lk-timestamp not = 0
+                call "RMQ_PROPS_SET" using
+                                by value lk-props
+                                by value AMQP_BASIC_TIMESTAMP_FLAG
+                                by reference lk-timestamp
+                                by value 0
+                end-call
+            end-if
+
+            goback.
+
+        end program rmq0prop.
