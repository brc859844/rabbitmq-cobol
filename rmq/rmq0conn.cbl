@@ -0,0 +1,196 @@
+        identification division.
+        program-id.    rmq0conn.
+
+       *> rmq0conn is the shared connection manager for the rmq
+       *> programs.  A caller asks for "OPEN" and gets back a live
+       *> connection handle -- the broker host/vhost/credentials come
+       *> from RMQ0PARM keyed by TEST/PROD, the connect is retried a
+       *> few times with a short delay if the broker is bouncing, and
+       *> the chosen environment is echoed to the job log so ops can
+       *> see from the spool which broker a run actually hit.  A
+       *> connection already open for the same environment is handed
+       *> back as-is, so a multi-step job (publish, then declare/bind,
+       *> then RPC) pays connection setup once, not once per step.
+       *> "CLOSE" tears the connection back down.
+
+        data division.
+        working-storage section.
+
+        01  saved-conn-handle       usage pointer value null.
+        01  saved-environment       pic x(4) value spaces.
+
+            copy rmqparm replacing ==:pfx:== by ==wk==.
+            copy rmqpurl replacing ==:pfx:== by ==wk==.
+            copy rmqretc.
+        01  wk-parm-rc              binary-long.
+
+        01  wk-attempt-count        pic 9(2) value 0.
+        01  wk-connected-flag       pic x(1) value "N".
+            88 wk-connected         value "Y".
+
+        01  wk-connect-rv           binary-long.
+        01  wk-error-text           pic x(100).
+        01  wk-connect-handle       usage pointer.
+        01  wk-no-cacert-path       pic x(64) value spaces.
+        01  wk-no-cert-path         pic x(64) value spaces.
+        01  wk-no-key-path          pic x(64) value spaces.
+
+        01  wk-perf-start           pic 9(8).
+        01  wk-perf-start-edit      redefines wk-perf-start.
+            05 wk-perf-start-hh     pic 9(2).
+            05 wk-perf-start-mi     pic 9(2).
+            05 wk-perf-start-ss     pic 9(2).
+            05 wk-perf-start-th     pic 9(2).
+        01  wk-perf-end             pic 9(8).
+        01  wk-perf-end-edit        redefines wk-perf-end.
+            05 wk-perf-end-hh       pic 9(2).
+            05 wk-perf-end-mi       pic 9(2).
+            05 wk-perf-end-ss       pic 9(2).
+            05 wk-perf-end-th       pic 9(2).
+        01  wk-perf-elapsed-ms      binary-long.
+
+        linkage section.
+        01  lk-request-code         pic x(8).
+        01  lk-environment          pic x(4).
+        01  lk-conn-handle          usage pointer.
+        01  lk-return-code          binary-long.
+
+        procedure division using lk-request-code, lk-environment,
+                    lk-conn-handle, lk-return-code.
+
+        main-para.
+            move 0 to lk-return-code
+
+            evaluate lk-request-code
+                when "OPEN"
+                    perform open-connection
+                when "CLOSE"
+                    perform close-connection
+                when other
+                    move rmq-rc-bad-parm to lk-return-code
+            end-evaluate.
+
+        main-exit.
+            goback.
+
+        open-connection.
+            if saved-conn-handle not equal null
+               and saved-environment = lk-environment
+                move saved-conn-handle to lk-conn-handle
+                move 0 to lk-return-code
+                go to open-connection-exit
+            end-if
+
+            if saved-conn-handle not equal null
+                call "RMQ_DISCONNECT" using by value saved-conn-handle
+                set saved-conn-handle to null
+            end-if
+
+            call "RMQ0PARM" using lk-environment, wk-parm-entry,
+                        wk-parm-url, wk-parm-rc
+            end-call
+
+            if wk-parm-rc not = 0
+                move rmq-rc-bad-parm to lk-return-code
+                go to open-connection-exit
+            end-if
+
+            display "RMQ0CONN: environment " lk-environment
+                     " broker " function trim(wk-host)
+                     ":" wk-port
+                     " vhost " function trim(wk-vhost)
+
+            move "N" to wk-connected-flag
+            move 0 to wk-attempt-count
+
+            perform attempt-connect-once
+                with test after
+                until wk-connected
+                   or wk-attempt-count >= wk-connect-retries
+
+            if wk-connected
+                move wk-connect-handle to lk-conn-handle
+                move wk-connect-handle to saved-conn-handle
+                move lk-environment to saved-environment
+                move 0 to lk-return-code
+            else
+                call "RMQ_STRERROR" using
+                            by value 0
+                            by reference wk-error-text
+                            by value 100
+                end-call
+                call "RMQ0ERR" using
+                            "RMQ0CONN", "RMQ_CONNECT",
+                            wk-connect-rv, spaces, spaces,
+                            wk-error-text
+                end-call
+                move rmq-rc-connect-fail to lk-return-code
+            end-if.
+
+        open-connection-exit.
+            exit.
+
+        attempt-connect-once.
+            add 1 to wk-attempt-count
+            accept wk-perf-start from time
+            if wk-tls-yes
+                call "RMQ_CONNECT" using
+                            by reference wk-connect-handle
+                            by reference wk-url
+                            by value wk-url-len
+                            by value wk-heartbeat-secs
+                            by reference wk-cacert-path
+                            by reference wk-cert-path
+                            by reference wk-key-path
+                        giving wk-connect-rv
+                end-call
+            else
+                call "RMQ_CONNECT" using
+                            by reference wk-connect-handle
+                            by reference wk-url
+                            by value wk-url-len
+                            by value wk-heartbeat-secs
+                            by reference wk-no-cacert-path
+                            by reference wk-no-cert-path
+                            by reference wk-no-key-path
+                        giving wk-connect-rv
+                end-call
+            end-if
+            accept wk-perf-end from time
+            perform compute-perf-elapsed-ms
+            call "RMQ0PERF" using "RMQ0CONN", "RMQ_CONNECT",
+                        wk-perf-elapsed-ms
+            end-call
+
+            if wk-connect-rv not = 0
+                set wk-connected to true
+            else
+                if wk-attempt-count < wk-connect-retries
+                    call "C$SLEEP" using by value wk-retry-delay-secs
+                    end-call
+                end-if
+            end-if.
+
+        compute-perf-elapsed-ms.
+       *> elapsed time in hundredths of a second, turned into
+       *> milliseconds -- ACCEPT ... FROM TIME is the finest clock
+       *> this shop's runtime gives us
+            compute wk-perf-elapsed-ms =
+                (((wk-perf-end-hh * 3600) + (wk-perf-end-mi * 60)
+                    + wk-perf-end-ss) * 100 + wk-perf-end-th)
+                - (((wk-perf-start-hh * 3600) + (wk-perf-start-mi * 60)
+                    + wk-perf-start-ss) * 100 + wk-perf-start-th)
+            if wk-perf-elapsed-ms < 0
+                add 8640000 to wk-perf-elapsed-ms
+            end-if
+            multiply 10 by wk-perf-elapsed-ms.
+
+        close-connection.
+            if saved-conn-handle not equal null
+                call "RMQ_DISCONNECT" using by value saved-conn-handle
+                set saved-conn-handle to null
+                move spaces to saved-environment
+            end-if
+            move 0 to lk-return-code.
+
+        end program rmq0conn.
