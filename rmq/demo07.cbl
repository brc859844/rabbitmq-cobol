@@ -0,0 +1,213 @@
+        identification division.
+        program-id.    demo07.
+
+       *> demo07 is the batched RPC client: DEMO02 pays a full
+       *> RMQ_CONNECT/RMQ_DISCONNECT cycle for a single inquiry, which
+       *> is fine for a one-off call but dominates the run time of a
+       *> high-volume inquiry job.  This program holds one connection
+       *> open and works through every inquiry on RMQINQ against it,
+       *> logging one reply line per inquiry to RMQINQRPT.
+
+        environment division.
+        input-output section.
+        file-control.
+            select rmqinq-file assign to "RMQINQ"
+                organization line sequential
+                file status is rmqinq-status.
+            select rmqinqrpt-file assign to "RMQINQRPT"
+                organization line sequential
+                file status is rmqinqrpt-status.
+
+        data division.
+        file section.
+        fd  rmqinq-file.
+            copy rmqinq replacing ==:pfx:== by ==fp==.
+        fd  rmqinqrpt-file.
+            copy rmqinqrp replacing ==:pfx:== by ==fp==.
+
+        working-storage section.
+
+        01  rmqinq-status         pic xx.
+            88 rmqinq-ok          value "00".
+            88 rmqinq-eof         value "10".
+
+        01  rmqinqrpt-status      pic xx.
+            88 rmqinqrpt-ok       value "00".
+
+            copy rmqretc.
+
+        01  broker-env            pic x(4) value "TEST".
+        01  conn-rc               binary-long.
+
+        01  inq-exchange          pic x(50).
+        01  inq-routing-key       pic x(50).
+        01  inq-request           pic x(50).
+
+        01  repl                  pic x(100).
+        01  len                   binary-long.
+        01  error-text            pic x(100).
+
+        01  rpc-timeout-ms        binary-long value 5000.
+        01  rpc-timed-out-flag    pic x(1) value "N".
+            88 rpc-call-timed-out value "Y".
+        01  rpc-mismatch-flag     pic x(1) value "N".
+            88 rpc-correlation-mismatch value "Y".
+        01  rpc-rc                binary-long.
+
+        01  conn                  usage pointer.
+
+        01  wk-inquiry-count      binary-long value 0.
+        01  wk-reply-ok-count     binary-long value 0.
+        01  wk-reply-fail-count   binary-long value 0.
+
+
+        procedure division.
+
+        main-line.
+            perform load-environment
+            perform connect-to-broker
+            perform call-the-batch
+            perform disconnect-and-exit.
+
+        load-environment.
+            display "RMQENV" upon environment-name
+            accept broker-env from environment-value
+                on exception
+                    move "TEST" to broker-env
+            end-accept
+
+            display "environment: " broker-env.
+
+        connect-to-broker.
+            call "RMQ0CONN" using "OPEN", broker-env, conn, conn-rc
+            end-call
+
+            if conn-rc not = 0
+                move conn-rc to return-code
+                display "demo07: unable to connect to broker for "
+                        broker-env
+                stop run
+            end-if.
+
+        call-the-batch.
+            open input rmqinq-file
+
+            if not rmqinq-ok
+                display "demo07: unable to open inquiry file"
+                stop run
+            end-if
+
+            open output rmqinqrpt-file
+
+            perform call-next-inquiry
+                with test after
+                until rmqinq-eof
+
+            close rmqinq-file
+            close rmqinqrpt-file
+
+            display "demo07: inquiries=" wk-inquiry-count
+                    " replied=" wk-reply-ok-count
+                    " failed=" wk-reply-fail-count.
+
+        call-next-inquiry.
+            read rmqinq-file
+                at end
+                    set rmqinq-eof to true
+                not at end
+                    add 1 to wk-inquiry-count
+                    move fp-inq-exchange    to inq-exchange
+                    move fp-inq-routing-key to inq-routing-key
+                    move fp-inq-request     to inq-request
+                    perform call-one-service
+                    perform write-report-line
+            end-read.
+
+        call-one-service.
+            move 100 to len
+            move "N" to rpc-timed-out-flag
+            move "N" to rpc-mismatch-flag
+
+            call "RMQ0RPC" using
+                            by value conn
+                            by reference inq-exchange
+                            by value function length(function trim(inq-exchange))
+                            by reference inq-routing-key
+                            by value function length(function trim(inq-routing-key))
+                            by reference inq-request
+                            by value function length(function trim(inq-request))
+                            by reference repl
+                            by reference len
+                            by value rpc-timeout-ms
+                            by reference rpc-timed-out-flag
+                            by reference rpc-mismatch-flag
+                            by reference rpc-rc
+            end-call
+
+            if rpc-rc not = 0
+                move spaces to repl
+
+                if rpc-call-timed-out
+                    move "RPC call timed out waiting for a reply"
+                            to error-text
+                    move rmq-rc-rpc-timeout to return-code
+
+                    call "RMQ0ERR" using
+                                "DEMO07", "RMQ0RPC", rmq-rc-rpc-timeout,
+                                inq-exchange, inq-routing-key, error-text
+                    end-call
+                else
+                    if rpc-correlation-mismatch
+                        move "RPC reply correlation-id did not match the request"
+                                to error-text
+                    else
+                        call "RMQ_STRERROR" using
+                                    by value conn
+                                    by reference error-text
+                                    by value 50
+                        end-call
+                    end-if
+
+                    move rmq-rc-rpc-fail to return-code
+
+                    call "RMQ0ERR" using
+                                "DEMO07", "RMQ0RPC", rmq-rc-rpc-fail,
+                                inq-exchange, inq-routing-key, error-text
+                    end-call
+                end-if
+
+                display error-text
+            end-if.
+
+        write-report-line.
+            move spaces to fp-inq-report
+            move inq-exchange     to fp-inqrpt-exchange
+            move inq-routing-key  to fp-inqrpt-routing-key
+
+            if rpc-rc not = 0
+                add 1 to wk-reply-fail-count
+                move spaces           to fp-inqrpt-reply
+
+                if rpc-call-timed-out
+                    move "TIMEOUT" to fp-inqrpt-status
+                else
+                    if rpc-correlation-mismatch
+                        move "NOMATCH" to fp-inqrpt-status
+                    else
+                        move "FAILED"  to fp-inqrpt-status
+                    end-if
+                end-if
+            else
+                add 1 to wk-reply-ok-count
+                move repl(1:len)      to fp-inqrpt-reply
+                move "OK"             to fp-inqrpt-status
+            end-if
+
+            write fp-inq-report.
+
+        disconnect-and-exit.
+            call "RMQ0CONN" using "CLOSE", broker-env, conn, conn-rc
+            end-call
+            stop run.
+
+        end program demo07.
