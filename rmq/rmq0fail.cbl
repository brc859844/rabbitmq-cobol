@@ -0,0 +1,85 @@
+        identification division.
+        program-id.    rmq0fail.
+
+       *> rmq0fail appends one entry to the durable RMQFAILED ledger
+       *> for every RMQ_PUBLISH that did not make it to the broker.
+       *> Unlike RMQ0ERR's diagnostic log, this one carries the actual
+       *> message body so DEMO10 can pick the ledger back up later and
+       *> try the publish again.
+
+        environment division.
+        input-output section.
+        file-control.
+            select rmqfailed-file assign to "RMQFAILED"
+                organization line sequential
+                file status is rmqfailed-status.
+
+        data division.
+        file section.
+        fd  rmqfailed-file.
+            copy rmqfail replacing ==:pfx:== by ==fp==.
+
+        working-storage section.
+        01  rmqfailed-status      pic xx.
+            88 rmqfailed-ok       value "00", "05".
+
+        01  wk-today              pic 9(8).
+        01  wk-today-edit         redefines wk-today.
+            05 wk-today-yyyy      pic 9(4).
+            05 wk-today-mm        pic 9(2).
+            05 wk-today-dd        pic 9(2).
+        01  wk-now                pic 9(8).
+        01  wk-now-edit           redefines wk-now.
+            05 wk-now-hh          pic 9(2).
+            05 wk-now-mi          pic 9(2).
+            05 wk-now-ss          pic 9(2).
+            05 wk-now-th          pic 9(2).
+
+        linkage section.
+        01  lk-program            pic x(8).
+        01  lk-exchange           pic x(50).
+        01  lk-routing-key        pic x(50).
+        01  lk-message            pic x(279).
+        01  lk-msg-len            binary-long.
+
+        procedure division using lk-program, lk-exchange, lk-routing-key,
+                    lk-message, lk-msg-len.
+
+        main-para.
+            accept wk-today from date yyyymmdd
+            accept wk-now from time
+
+            move spaces to fp-failed-entry
+            string wk-today-yyyy delimited by size
+                   "-" delimited by size
+                   wk-today-mm delimited by size
+                   "-" delimited by size
+                   wk-today-dd delimited by size
+                   into fp-fail-date
+            end-string
+            string wk-now-hh delimited by size
+                   ":" delimited by size
+                   wk-now-mi delimited by size
+                   ":" delimited by size
+                   wk-now-ss delimited by size
+                   into fp-fail-time
+            end-string
+
+            move lk-program     to fp-fail-program
+            move lk-exchange    to fp-fail-exchange
+            move lk-routing-key to fp-fail-routing-key
+            move lk-msg-len     to fp-fail-msg-len
+            move lk-message     to fp-fail-message
+
+            open extend rmqfailed-file
+            if not rmqfailed-ok
+                open output rmqfailed-file
+            end-if
+
+            write fp-failed-entry
+
+            close rmqfailed-file
+
+            goback.
+
+        end program rmq0fail.
