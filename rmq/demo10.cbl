@@ -0,0 +1,224 @@
+        identification division.
+        program-id.    demo10.
+
+       *> demo10 is the resend utility for the RMQFAILED ledger: it
+       *> works through every entry RMQ0FAIL has recorded, tries the
+       *> publish again, and carries whatever still fails forward into
+       *> a fresh ledger so the next run picks up where this one left
+       *> off.
+
+        environment division.
+        input-output section.
+        file-control.
+            select rmqfailed-file assign to "RMQFAILED"
+                organization line sequential
+                file status is rmqfailed-status.
+            select rmqfailw-file assign to "RMQFAILW"
+                organization line sequential
+                file status is rmqfailw-status.
+
+        data division.
+        file section.
+        fd  rmqfailed-file.
+            copy rmqfail replacing ==:pfx:== by ==fp==.
+        fd  rmqfailw-file.
+            copy rmqfail replacing ==:pfx:== by ==fw==.
+
+        working-storage section.
+
+        01  rmqfailed-status      pic xx.
+            88 rmqfailed-ok       value "00".
+            88 rmqfailed-eof      value "10".
+
+        01  rmqfailw-status       pic xx.
+            88 rmqfailw-ok        value "00".
+
+        01  rv                    binary-long.
+            copy rmqretc.
+
+        01  broker-env            pic x(4) value "TEST".
+        01  conn-rc               binary-long.
+
+        01  error-text            pic x(100).
+        01  conn                  usage pointer.
+
+        01  wk-resent-count       binary-long value 0.
+        01  wk-still-failed-count binary-long value 0.
+
+        01  confirm-timeout-ms    binary-long value 5000.
+        01  confirm-nacked-flag   pic x(1) value "N".
+            88 confirm-was-nacked value "Y".
+
+       *> RMQFAILED doesn't carry the original delivery-mode the
+       *> message published with, so the audit trail records the
+       *> persistent default every publisher here uses
+        01  wk-delivery-mode      binary-char value 2.
+
+
+        procedure division.
+
+        main-line.
+            perform load-environment
+            perform connect-to-broker
+            perform enable-publisher-confirms
+            perform resend-the-ledger
+            perform disconnect-and-exit.
+
+        load-environment.
+            display "RMQENV" upon environment-name
+            accept broker-env from environment-value
+                on exception
+                    move "TEST" to broker-env
+            end-accept
+
+            display "environment: " broker-env.
+
+        connect-to-broker.
+            call "RMQ0CONN" using "OPEN", broker-env, conn, conn-rc
+            end-call
+
+            if conn-rc not = 0
+                move conn-rc to return-code
+                display "demo10: unable to connect to broker for "
+                        broker-env
+                stop run
+            end-if.
+
+        enable-publisher-confirms.
+            call "RMQ_CONFIRM_SELECT" using
+                            by value conn
+                            giving rv
+
+            if rv = 0
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                move rmq-rc-publish-fail to return-code
+
+                call "RMQ0ERR" using
+                            "DEMO10", "RMQ_CONFIRM_SELECT", rv, spaces,
+                            spaces, error-text
+                end-call
+
+                display error-text
+                stop run
+            end-if.
+
+        resend-the-ledger.
+            open input rmqfailed-file
+
+            if not rmqfailed-ok
+                display "demo10: no failed-publish ledger to resend"
+            else
+                open output rmqfailw-file
+
+                perform resend-next-entry
+                    with test after
+                    until rmqfailed-eof
+
+                close rmqfailed-file
+                close rmqfailw-file
+
+                call "SYSTEM" using "mv RMQFAILW RMQFAILED"
+                end-call
+
+                if wk-still-failed-count > 0
+                    move rmq-rc-publish-fail to return-code
+                end-if
+
+                display "demo10: resent " wk-resent-count
+                        ", still failed " wk-still-failed-count
+            end-if.
+
+        resend-next-entry.
+            read rmqfailed-file
+                at end
+                    set rmqfailed-eof to true
+                not at end
+                    perform republish-one-entry
+            end-read.
+
+        republish-one-entry.
+            call "RMQ_PUBLISH" using
+                            by value conn
+                            by reference fp-fail-exchange
+                            by value function length(function trim(fp-fail-exchange))
+                            by reference fp-fail-routing-key
+                            by value function length(function trim(fp-fail-routing-key))
+                            by value 1
+                            by value 0
+                            by reference fp-fail-message
+                            by value fp-fail-msg-len
+                            by value 0
+                            giving rv
+
+            if rv = 0
+                add 1 to wk-still-failed-count
+
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                call "RMQ0ERR" using
+                            "DEMO10", "RMQ_PUBLISH", rv, fp-fail-exchange,
+                            fp-fail-routing-key, error-text
+                end-call
+
+                display error-text
+
+                move fp-failed-entry to fw-failed-entry
+                write fw-failed-entry
+            else
+                perform wait-for-resend-confirm
+            end-if.
+
+        wait-for-resend-confirm.
+            call "RMQ_WAIT_CONFIRM" using
+                            by value conn
+                            by value confirm-timeout-ms
+                            by reference confirm-nacked-flag
+                            giving rv
+
+            if rv = 0 or confirm-was-nacked
+                add 1 to wk-still-failed-count
+
+                call "RMQ_STRERROR" using
+                            by value conn
+                            by reference error-text
+                            by value 50
+                end-call
+
+                if confirm-was-nacked
+                    move "broker returned the message unconfirmed (nack)"
+                            to error-text
+                end-if
+
+                call "RMQ0ERR" using
+                            "DEMO10", "RMQ_WAIT_CONFIRM", rmq-rc-unroutable,
+                            fp-fail-exchange, fp-fail-routing-key, error-text
+                end-call
+
+                display error-text
+
+                move fp-failed-entry to fw-failed-entry
+                write fw-failed-entry
+            else
+                add 1 to wk-resent-count
+
+                call "RMQ0AUD" using "DEMO10", fp-fail-exchange,
+                            fp-fail-routing-key, fp-fail-msg-len,
+                            wk-delivery-mode, fp-fail-message
+                end-call
+            end-if.
+
+        disconnect-and-exit.
+            call "RMQ0CONN" using "CLOSE", broker-env, conn, conn-rc
+            end-call
+            stop run.
+
+        end program demo10.
