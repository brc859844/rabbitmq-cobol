@@ -0,0 +1,318 @@
+        identification division.
+        program-id.    demo11.
+
+       *> demo11 is the nightly reconciliation report: a successful
+       *> RMQ_PUBLISH only means the broker accepted the write, and
+       *> nothing else in this repo cross-checks that against what the
+       *> batch publisher (DEMO06) actually meant to send that night.
+       *> This program re-derives the attempted exchange/routing-key
+       *> destinations from RMQTXN -- expanding fan-out through
+       *> RMQFANOUT the same way DEMO06 does -- tallies them against
+       *> what DEMO06 logged as broker-confirmed on RMQAUDIT for
+       *> today's date, and reports any gap so a partial publish
+       *> failure shows up as a reconciliation break the next morning
+       *> instead of downstream when a business record never arrives.
+
+        environment division.
+        input-output section.
+        file-control.
+            select rmqtxn-file assign to "RMQTXN"
+                organization line sequential
+                file status is rmqtxn-status.
+            select rmqfanout-file assign to "RMQFANOUT"
+                organization line sequential
+                file status is rmqfanout-status.
+            select rmqaudit-file assign to "RMQAUDIT"
+                organization line sequential
+                file status is rmqaudit-status.
+            select rmqreconrpt-file assign to "RMQRECONRPT"
+                organization line sequential
+                file status is rmqreconrpt-status.
+
+        data division.
+        file section.
+        fd  rmqtxn-file.
+            copy rmqtxn replacing ==:pfx:== by ==fp==.
+        fd  rmqfanout-file.
+            copy rmqfanout replacing ==:pfx:== by ==fp==.
+        fd  rmqaudit-file.
+            copy rmqaudit replacing ==:pfx:== by ==fp==.
+        fd  rmqreconrpt-file.
+            copy rmqrecon replacing ==:pfx:== by ==fp==.
+
+        working-storage section.
+
+        01  rmqtxn-status          pic xx.
+            88 rmqtxn-ok           value "00".
+            88 rmqtxn-eof          value "10".
+
+        01  rmqfanout-status       pic xx.
+            88 rmqfanout-ok        value "00".
+            88 rmqfanout-eof       value "10".
+
+        01  rmqaudit-status        pic xx.
+            88 rmqaudit-ok         value "00".
+            88 rmqaudit-eof        value "10".
+
+        01  rmqreconrpt-status     pic xx.
+            88 rmqreconrpt-ok      value "00".
+
+            copy rmqretc.
+
+        01  wk-today               pic 9(8).
+        01  wk-today-edit          redefines wk-today.
+            05 wk-today-yyyy       pic 9(4).
+            05 wk-today-mm         pic 9(2).
+            05 wk-today-dd         pic 9(2).
+        01  wk-today-disp          pic x(10).
+
+        01  txn-exchange           pic x(50).
+        01  txn-routing-key        pic x(50).
+        01  txn-type               pic x(10).
+        01  dest-exchange          pic x(50).
+        01  dest-routing-key       pic x(50).
+
+       *> in-memory copy of the RMQFANOUT table, loaded once and
+       *> searched to expand each transaction into the same one or
+       *> more destinations DEMO06 would have published to
+        01  fanout-table.
+            05 fanout-count        binary-long value 0.
+            05 fanout-entry        occurs 50 times indexed by fanout-idx.
+                10 fanout-txn-type    pic x(10).
+                10 fanout-exchange    pic x(50).
+                10 fanout-routing-key pic x(50).
+
+        01  wk-match-count         binary-long value 0.
+
+       *> one entry per distinct exchange/routing-key destination seen
+       *> either as an attempted publish or a broker-confirmed one
+        01  recon-table.
+            05 recon-count         binary-long value 0.
+            05 recon-entry         occurs 200 times indexed by recon-idx.
+                10 recon-exchange     pic x(50).
+                10 recon-routing-key  pic x(50).
+                10 recon-attempted    binary-long value 0.
+                10 recon-confirmed    binary-long value 0.
+
+        01  wk-found-flag          pic x(1) value "N".
+            88 wk-entry-found      value "Y".
+
+        01  aud-exchange           pic x(50).
+        01  aud-routing-key        pic x(50).
+
+        01  wk-txn-read-count      binary-long value 0.
+        01  wk-attempted-total     binary-long value 0.
+        01  wk-confirmed-total     binary-long value 0.
+        01  wk-break-count         binary-long value 0.
+
+
+        procedure division.
+
+        main-line.
+            perform get-todays-date
+            perform load-fanout-table
+            perform load-attempted-counts
+            perform load-confirmed-counts
+            perform write-reconciliation-report
+            perform report-summary.
+
+        get-todays-date.
+            accept wk-today from date yyyymmdd
+
+            move spaces to wk-today-disp
+            string wk-today-yyyy delimited by size
+                   "-" delimited by size
+                   wk-today-mm delimited by size
+                   "-" delimited by size
+                   wk-today-dd delimited by size
+                   into wk-today-disp
+            end-string.
+
+        load-fanout-table.
+            move 0 to fanout-count
+            open input rmqfanout-file
+
+            if rmqfanout-ok
+                perform read-next-fanout-entry
+                    with test after
+                    until rmqfanout-eof
+
+                close rmqfanout-file
+            end-if.
+
+        read-next-fanout-entry.
+            read rmqfanout-file
+                at end
+                    set rmqfanout-eof to true
+                not at end
+                    if fanout-count > 49
+                        move rmq-rc-bad-parm to return-code
+                        display "demo11: RMQFANOUT has more than 50 entries"
+                        stop run
+                    end-if
+                    add 1 to fanout-count
+                    move fp-fanout-txn-type
+                            to fanout-txn-type(fanout-count)
+                    move fp-fanout-exchange
+                            to fanout-exchange(fanout-count)
+                    move fp-fanout-routing-key
+                            to fanout-routing-key(fanout-count)
+            end-read.
+
+        load-attempted-counts.
+            open input rmqtxn-file
+
+            if not rmqtxn-ok
+                display "demo11: unable to open transaction file"
+                stop run
+            end-if
+
+            perform read-next-transaction
+                with test after
+                until rmqtxn-eof
+
+            close rmqtxn-file.
+
+        read-next-transaction.
+            read rmqtxn-file
+                at end
+                    set rmqtxn-eof to true
+                not at end
+                    add 1 to wk-txn-read-count
+                    move fp-txn-exchange    to txn-exchange
+                    move fp-txn-routing-key to txn-routing-key
+                    move fp-txn-type        to txn-type
+                    perform tally-one-transaction
+            end-read.
+
+        tally-one-transaction.
+            move 0 to wk-match-count
+
+            perform check-fanout-entry
+                varying fanout-idx from 1 by 1
+                until fanout-idx > fanout-count
+
+            if wk-match-count = 0
+                move txn-exchange    to dest-exchange
+                move txn-routing-key to dest-routing-key
+                perform tally-attempted-destination
+            end-if.
+
+        check-fanout-entry.
+            if fanout-txn-type(fanout-idx) = txn-type
+                move fanout-exchange(fanout-idx)    to dest-exchange
+                move fanout-routing-key(fanout-idx) to dest-routing-key
+                perform tally-attempted-destination
+                add 1 to wk-match-count
+            end-if.
+
+        tally-attempted-destination.
+            perform find-or-add-recon-entry
+            add 1 to recon-attempted(recon-idx)
+            add 1 to wk-attempted-total.
+
+        load-confirmed-counts.
+            open input rmqaudit-file
+
+            if rmqaudit-ok
+                perform read-next-audit-entry
+                    with test after
+                    until rmqaudit-eof
+
+                close rmqaudit-file
+            end-if.
+
+        read-next-audit-entry.
+            read rmqaudit-file
+                at end
+                    set rmqaudit-eof to true
+                not at end
+       *> DEMO10 confirms are counted here too -- a message DEMO06
+       *> originally logged to RMQFAILED and later got resent and
+       *> broker-confirmed by the resend utility is still a message
+       *> that reached the destination DEMO06 meant to send it to, and
+       *> should close out that transaction's reconciliation break
+                    if (fp-aud-program = "DEMO06" or
+                        fp-aud-program = "DEMO10") and
+                       fp-aud-date = wk-today-disp
+                        move fp-aud-exchange    to aud-exchange
+                        move fp-aud-routing-key to aud-routing-key
+                        perform tally-confirmed-destination
+                    end-if
+            end-read.
+
+        tally-confirmed-destination.
+            move aud-exchange    to dest-exchange
+            move aud-routing-key to dest-routing-key
+            perform find-or-add-recon-entry
+            add 1 to recon-confirmed(recon-idx)
+            add 1 to wk-confirmed-total.
+
+       *> leaves recon-idx pointing at the matching (or newly added)
+       *> entry for dest-exchange/dest-routing-key
+        find-or-add-recon-entry.
+            set wk-found-flag to "N"
+
+            perform search-recon-entry
+                varying recon-idx from 1 by 1
+                until recon-idx > recon-count
+                    or wk-entry-found
+
+            if not wk-entry-found
+                if recon-count > 199
+                    move rmq-rc-bad-parm to return-code
+                    display
+                        "demo11: more than 200 distinct reconciliation "
+                        "destinations"
+                    stop run
+                end-if
+                add 1 to recon-count
+                move recon-count      to recon-idx
+                move dest-exchange    to recon-exchange(recon-idx)
+                move dest-routing-key to recon-routing-key(recon-idx)
+                move 0                to recon-attempted(recon-idx)
+                move 0                to recon-confirmed(recon-idx)
+            end-if.
+
+        search-recon-entry.
+            if recon-exchange(recon-idx) = dest-exchange and
+               recon-routing-key(recon-idx) = dest-routing-key
+                set wk-entry-found to true
+            end-if.
+
+        write-reconciliation-report.
+            open output rmqreconrpt-file
+
+            perform write-one-recon-line
+                varying recon-idx from 1 by 1
+                until recon-idx > recon-count
+
+            close rmqreconrpt-file.
+
+        write-one-recon-line.
+            move spaces to fp-recon-report
+            move recon-exchange(recon-idx)    to fp-recon-exchange
+            move recon-routing-key(recon-idx) to fp-recon-routing-key
+            move recon-attempted(recon-idx)   to fp-recon-attempted
+            move recon-confirmed(recon-idx)   to fp-recon-confirmed
+
+            if recon-attempted(recon-idx) = recon-confirmed(recon-idx)
+                move "OK" to fp-recon-status
+            else
+                move "BREAK" to fp-recon-status
+                add 1 to wk-break-count
+            end-if
+
+            write fp-recon-report.
+
+        report-summary.
+            if wk-break-count > 0
+                move rmq-rc-recon-break to return-code
+            end-if
+
+            display "demo11: transactions read=" wk-txn-read-count
+                    " attempted=" wk-attempted-total
+                    " confirmed=" wk-confirmed-total
+                    " breaks=" wk-break-count.
+
+        end program demo11.
